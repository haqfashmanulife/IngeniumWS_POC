@@ -0,0 +1,61 @@
+      *****************************************************************
+      **  MEMBER :  CAUD4000                                         **
+      **  REMARKS:  CSOM4000 TRANSACTION AUDIT RECORD                 **
+      **            ONE RECORD PER CALL - BEFORE/AFTER SNAPSHOT OF    **
+      **            MIR-COMMON-FIELDS SO A POLICY'S TAMRA VALUES      **
+      **            CAN BE RECONSTRUCTED OVER TIME                    **
+      *****************************************************************
+      ** DATE      AUTH.  DESCRIPTION                                **
+      **                                                             **
+      ** 2026-08-08 RAK   CREATED                                    **
+      ** 2026-08-08 RAK   ADDED CAUD-LENGTH SO THE FULL               **
+      **                  MIR-CONTROL-AREA (NOT JUST THE FUNCTION     **
+      **                  ID AND RETURN CODE) IS CAPTURED             **
+      *****************************************************************
+      *
+       01  CAUD-AUDIT-RECORD.
+           05  CAUD-RUN-DT                             PIC X(10).
+           05  CAUD-RUN-TM                             PIC X(08).
+           05  CAUD-BUS-FCN-ID                         PIC X(04).
+           05  CAUD-LENGTH                             PIC X(05).
+           05  CAUD-POL-ID.
+               10  CAUD-POL-ID-BASE                    PIC X(09).
+               10  CAUD-POL-ID-SFX                      PIC X(01).
+           05  CAUD-RETRN-CD                           PIC X(02).
+           05  CAUD-BEFORE-IMAGE.
+               10  CAUD-BEF-TAMRA-EFF-DT                PIC X(10).
+               10  CAUD-BEF-DV-OWN-CLI-NM               PIC X(50).
+               10  CAUD-BEF-TAMRA-ACB-AMT               PIC X(16).
+               10  CAUD-BEF-TAMRA-7PAY-ANN-AMT          PIC X(17).
+               10  CAUD-BEF-TAMRA-CV-AMT                PIC X(16).
+               10  CAUD-BEF-TAMRA-7PAY-CUM-AMT          PIC X(19).
+               10  CAUD-BEF-POL-MATRL-CHNG-DT           PIC X(10).
+               10  CAUD-BEF-POL-MEC-DT                  PIC X(10).
+               10  CAUD-BEF-TAMRA-NSP-AMT               PIC X(16).
+               10  CAUD-BEF-TAMRA-1035-PD-AMT           PIC X(16).
+               10  CAUD-BEF-POL-7PAY-ANN-AMT            PIC X(16).
+               10  CAUD-BEF-POL-7PAY-CUM-AMT            PIC X(18).
+               10  CAUD-BEF-POL-ISS-EFF-DT              PIC X(10).
+               10  CAUD-BEF-TAMRA-REASN-CD              PIC X(01).
+               10  CAUD-BEF-TAMRA-STAT-CD               PIC X(01).
+               10  CAUD-BEF-TAMRA-SUM-INS-AMT           PIC X(18).
+           05  CAUD-AFTER-IMAGE.
+               10  CAUD-AFT-TAMRA-EFF-DT                PIC X(10).
+               10  CAUD-AFT-DV-OWN-CLI-NM               PIC X(50).
+               10  CAUD-AFT-TAMRA-ACB-AMT               PIC X(16).
+               10  CAUD-AFT-TAMRA-7PAY-ANN-AMT          PIC X(17).
+               10  CAUD-AFT-TAMRA-CV-AMT                PIC X(16).
+               10  CAUD-AFT-TAMRA-7PAY-CUM-AMT          PIC X(19).
+               10  CAUD-AFT-POL-MATRL-CHNG-DT           PIC X(10).
+               10  CAUD-AFT-POL-MEC-DT                  PIC X(10).
+               10  CAUD-AFT-TAMRA-NSP-AMT               PIC X(16).
+               10  CAUD-AFT-TAMRA-1035-PD-AMT           PIC X(16).
+               10  CAUD-AFT-POL-7PAY-ANN-AMT            PIC X(16).
+               10  CAUD-AFT-POL-7PAY-CUM-AMT            PIC X(18).
+               10  CAUD-AFT-POL-ISS-EFF-DT              PIC X(10).
+               10  CAUD-AFT-TAMRA-REASN-CD              PIC X(01).
+               10  CAUD-AFT-TAMRA-STAT-CD               PIC X(01).
+               10  CAUD-AFT-TAMRA-SUM-INS-AMT           PIC X(18).
+      *****************************************************************
+      **                END OF COPYBOOK                              **
+      *****************************************************************
