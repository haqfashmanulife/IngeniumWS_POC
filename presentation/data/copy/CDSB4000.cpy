@@ -0,0 +1,21 @@
+      *****************************************************************
+      **  MEMBER :  CDSB4000                                         **
+      **  REMARKS:  1035 EXCHANGE DISBURSEMENT FEED RECORD            **
+      **            ONE RECORD PER ACTUAL DISBURSEMENT, SUPPLIED BY   **
+      **            THE 1035 EXCHANGE PROCESSING SYSTEM, PRESORTED    **
+      **            ASCENDING BY POLICY ID                           **
+      *****************************************************************
+      ** DATE      AUTH.  DESCRIPTION                                **
+      **                                                             **
+      ** 2026-08-08 RAK   CREATED                                    **
+      *****************************************************************
+      *
+       01  DSB-DISBURSEMENT-RECORD.
+           05  DSB-POL-ID.
+               10  DSB-POL-ID-BASE                     PIC X(09).
+               10  DSB-POL-ID-SFX                      PIC X(01).
+           05  DSB-DISB-AMT                            PIC X(16).
+           05  DSB-DISB-DT                             PIC X(10).
+      *****************************************************************
+      **                END OF COPYBOOK                              **
+      *****************************************************************
