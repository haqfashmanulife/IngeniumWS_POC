@@ -0,0 +1,52 @@
+      *****************************************************************
+      **  MEMBER :  CTAM4000                                         **
+      **  REMARKS:  TAMRA MASTER RECORD                               **
+      **            PERSISTENT PER-POLICY TAMRA SNAPSHOT              **
+      *****************************************************************
+      ** DATE      AUTH.  DESCRIPTION                                **
+      **                                                             **
+      ** 2026-08-08 RAK   CREATED - BACKING STORE FOR CSOM4000 SO    **
+      **                  TAMRA/MEC STATUS CAN BE REPORTED ON        **
+      ** 2026-08-08 RAK   RAISED CTAM-TAMRA-HIST-T FROM A FIXED 11   **
+      **                  OCCURRENCES TO OCCURS 1 TO 60 TIMES        **
+      **                  DEPENDING ON CTAM-TAMRA-HIST-CNT SO THE    **
+      **                  12TH AND LATER RECLASSIFICATION EVENTS ARE **
+      **                  PRESERVED INSTEAD OF DROPPED                **
+      *****************************************************************
+      *
+       01  CTAM-MASTER-RECORD.
+           05  CTAM-POL-ID.
+               10  CTAM-POL-ID-BASE                       PIC X(09).
+               10  CTAM-POL-ID-SFX                        PIC X(01).
+           05  CTAM-DV-OWN-CLI-NM                         PIC X(50).
+           05  CTAM-TAMRA-EFF-DT                           PIC X(10).
+           05  CTAM-TAMRA-ACB-AMT                          PIC X(16).
+           05  CTAM-TAMRA-7PAY-ANN-AMT                     PIC X(17).
+           05  CTAM-TAMRA-CV-AMT                           PIC X(16).
+           05  CTAM-TAMRA-7PAY-CUM-AMT                     PIC X(19).
+           05  CTAM-POL-MATRL-CHNG-DT                      PIC X(10).
+           05  CTAM-POL-MEC-DT                              PIC X(10).
+           05  CTAM-TAMRA-NSP-AMT                          PIC X(16).
+           05  CTAM-TAMRA-1035-PD-AMT                      PIC X(16).
+           05  CTAM-POL-7PAY-ANN-AMT                       PIC X(16).
+           05  CTAM-POL-7PAY-CUM-AMT                       PIC X(18).
+           05  CTAM-POL-ISS-EFF-DT                         PIC X(10).
+           05  CTAM-TAMRA-REASN-CD                         PIC X(01).
+           05  CTAM-TAMRA-STAT-CD                          PIC X(01).
+               88  CTAM-STAT-MEC-PASS                      VALUE 'P'.
+               88  CTAM-STAT-MEC-FAIL                      VALUE 'F'.
+           05  CTAM-TAMRA-SUM-INS-AMT                      PIC X(18).
+           05  CTAM-TAMRA-HIST-CNT                    PIC 9(03) COMP.
+           05  CTAM-TAMRA-HIST-T
+                   OCCURS 1 TO 60 TIMES
+                   DEPENDING ON CTAM-TAMRA-HIST-CNT
+                   INDEXED BY CTAM-HIST-NDX.
+               10  CTAM-HIST-EFF-DT                        PIC X(10).
+               10  CTAM-HIST-REASN-CD                      PIC X(01).
+               10  CTAM-HIST-STAT-CD                       PIC X(01).
+               10  CTAM-HIST-ACB-AMT                       PIC X(16).
+               10  CTAM-HIST-7PAY-ANN-AMT                  PIC X(17).
+               10  CTAM-HIST-7PAY-CUM-AMT                  PIC X(19).
+      *****************************************************************
+      **                END OF COPYBOOK                              **
+      *****************************************************************
