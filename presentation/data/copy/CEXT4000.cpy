@@ -0,0 +1,21 @@
+      *****************************************************************
+      **  MEMBER :  CEXT4000                                         **
+      **  REMARKS:  MEC DISTRIBUTION EXTRACT RECORD                   **
+      **            ONE RECORD PER MEC POLICY, FED TO THE 1099-R      **
+      **            TAX-REPORTING PIPELINE                            **
+      *****************************************************************
+      ** DATE      AUTH.  DESCRIPTION                                **
+      **                                                             **
+      ** 2026-08-08 RAK   CREATED                                    **
+      *****************************************************************
+      *
+       01  CEXT-EXTRACT-RECORD.
+           05  CEXT-POL-ID.
+               10  CEXT-POL-ID-BASE                    PIC X(09).
+               10  CEXT-POL-ID-SFX                     PIC X(01).
+           05  CEXT-OWN-CLI-NM                         PIC X(50).
+           05  CEXT-NSP-AMT                            PIC X(16).
+           05  CEXT-SUM-INS-AMT                        PIC X(18).
+      *****************************************************************
+      **                END OF COPYBOOK                              **
+      *****************************************************************
