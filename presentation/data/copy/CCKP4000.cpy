@@ -0,0 +1,27 @@
+      *****************************************************************
+      **  MEMBER :  CCKP4000                                         **
+      **  REMARKS:  MASS TAMRA RECALCULATION CHECKPOINT RECORD        **
+      **            ONE RECORD PER BUSINESS FUNCTION, HOLDING THE     **
+      **            LAST POLICY SUCCESSFULLY PROCESSED SO A RERUN     **
+      **            CAN RESTART PAST THAT POINT                       **
+      *****************************************************************
+      ** DATE      AUTH.  DESCRIPTION                                **
+      **                                                             **
+      ** 2026-08-08 RAK   CREATED                                    **
+      ** 2026-08-08 RAK   ADDED CCKP-LAST-RETRN-CD SO THE RETURN      **
+      **                  CODE FROM THE LAST SUCCESSFUL CALL IS       **
+      **                  CHECKPOINTED ALONGSIDE THE POLICY ID        **
+      *****************************************************************
+      *
+       01  CCKP-CHECKPOINT-RECORD.
+           05  CCKP-BUS-FCN-ID                         PIC X(04).
+           05  CCKP-LAST-POL-ID.
+               10  CCKP-LAST-POL-ID-BASE               PIC X(09).
+               10  CCKP-LAST-POL-ID-SFX                PIC X(01).
+           05  CCKP-RUN-DT                             PIC X(10).
+           05  CCKP-RUN-TM                             PIC X(08).
+           05  CCKP-CNT-PROCESSED                      PIC 9(07) COMP.
+           05  CCKP-LAST-RETRN-CD                      PIC X(02).
+      *****************************************************************
+      **                END OF COPYBOOK                              **
+      *****************************************************************
