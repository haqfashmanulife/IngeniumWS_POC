@@ -6,17 +6,42 @@
       ** DATE      AUTH.  DESCRIPTION                                **
       **                                                             **
       ** 2026-03-25 TPI   CREATED MESSAGE INTERFACE FOR TPI          **
+      ** 2026-08-08 RAK   ADDED MIR-BUS-FCN-ID VALUES FOR THE        **
+      **                  UPDATE/INQUIRY FUNCTIONS NOW SUPPORTED BY  **
+      **                  CSOM4000                                   **
+      ** 2026-08-08 RAK   CHANGED THE 6 TAMRA HISTORY TABLES FROM    **
+      **                  OCCURS 11 FIXED TO OCCURS 1 TO 60 TIMES    **
+      **                  DEPENDING ON MIR-TAMRA-HIST-CNT SO LONG-   **
+      **                  LIVED CONTRACTS STOP LOSING HISTORY        **
+      ** 2026-08-08 RAK   ADDED MIR-RETRN-PARTIAL SO A CALL THAT     **
+      **                  CLIPPED OR DROPPED SOMETHING NO LONGER     **
+      **                  COMES BACK LOOKING LIKE A CLEAN SUCCESS    **
+      ** 2026-08-08 RAK   ADDED MIR-EDIT-RSN-CD TO MIR-OUTPUT-AREA   **
+      **                  SO A FAILED EDIT (MIR-RETRN-EDIT-ERROR)    **
+      **                  IDENTIFIES THE SPECIFIC FIELD THAT FAILED  **
+      ** 2026-08-08 RAK   ADDED MIR-BUS-FCN-TAMRA-BULK AND THE NEW   **
+      **                  MIR-BULK-PARM-AREA 01-LEVEL SO A SINGLE    **
+      **                  CSOM4000 CALL CAN SUBMIT MANY POLICIES AT  **
+      **                  ONCE, EACH GETTING BACK ITS OWN RETURN     **
+      **                  CODE IN MIR-BULK-RETRN-CD                  **
+      ** 2026-08-08 RAK   ADDED MIR-EDIT-RSN-CD CODES 23-30 FOR THE  **
+      **                  POL-ID NUMERIC CHECK, THE ISS-EFF-DT/      **
+      **                  MATRL-CHNG-DT/MEC-DT FORMAT AND ORDERING   **
+      **                  CHECKS, AND THE REASN-CD CODE-SET CHECK    **
       *****************************************************************
-      TEST COMMIT
       *
        01  MIR-PARM-AREA.
-           05  MIR-CONTROL-AREA.                                
+           05  MIR-CONTROL-AREA.
                10  MIR-BUS-FCN-ID                         PIC X(004).
+                   88  MIR-BUS-FCN-TAMRA-UPD              VALUE 'TUPD'.
+                   88  MIR-BUS-FCN-TAMRA-INQ              VALUE 'TINQ'.
+                   88  MIR-BUS-FCN-TAMRA-BULK             VALUE 'TBLK'.
                10  MIR-LENGTH                             PIC X(005).
                10  MIR-RETRN-CD                           PIC X(002).
                    88  MIR-RETRN-OK                       VALUE '00'.
                    88  MIR-RETRN-EDIT-ERROR               VALUE '01'.
                    88  MIR-RETRN-RQST-FAILED              VALUE '02'.
+                   88  MIR-RETRN-PARTIAL                  VALUE '50'.
                    88  MIR-RETRN-INVALD-RQST              VALUE '99'.
            05  MIR-INPUT-AREA.
                10  FILLER                                 PIC X(01).
@@ -41,27 +66,88 @@
                    15  MIR-TAMRA-REASN-CD                 PIC X(01).
                    15  MIR-TAMRA-STAT-CD                  PIC X(01).
                    15  MIR-TAMRA-SUM-INS-AMT              PIC X(18).
+               10  MIR-TAMRA-HIST-CNT                    PIC 9(03) COMP.
                10  MIR-LIST-FIELDS.
                    15  MIR-TAMRA-ACB-AMT-G.
-                       20  MIR-TAMRA-ACB-AMT-T            OCCURS 11
+                       20  MIR-TAMRA-ACB-AMT-T
+                               OCCURS 1 TO 60 TIMES
+                               DEPENDING ON MIR-TAMRA-HIST-CNT
                                                           PIC X(16).
                    15  MIR-TAMRA-7PAY-ANN-AMT-G.
-                       20  MIR-TAMRA-7PAY-ANN-AMT-T       OCCURS 11
+                       20  MIR-TAMRA-7PAY-ANN-AMT-T
+                               OCCURS 1 TO 60 TIMES
+                               DEPENDING ON MIR-TAMRA-HIST-CNT
                                                           PIC X(17).
                    15  MIR-TAMRA-7PAY-CUM-AMT-G.
-                       20  MIR-TAMRA-7PAY-CUM-AMT-T       OCCURS 11
+                       20  MIR-TAMRA-7PAY-CUM-AMT-T
+                               OCCURS 1 TO 60 TIMES
+                               DEPENDING ON MIR-TAMRA-HIST-CNT
                                                           PIC X(19).
                    15  MIR-TAMRA-EFF-DT-G.
-                       20  MIR-TAMRA-EFF-DT-T             OCCURS 11
+                       20  MIR-TAMRA-EFF-DT-T
+                               OCCURS 1 TO 60 TIMES
+                               DEPENDING ON MIR-TAMRA-HIST-CNT
                                                           PIC X(10).
                    15  MIR-TAMRA-REASN-CD-G.
-                       20  MIR-TAMRA-REASN-CD-T           OCCURS 11
+                       20  MIR-TAMRA-REASN-CD-T
+                               OCCURS 1 TO 60 TIMES
+                               DEPENDING ON MIR-TAMRA-HIST-CNT
                                                           PIC X(01).
                    15  MIR-TAMRA-STAT-CD-G.
-                       20  MIR-TAMRA-STAT-CD-T            OCCURS 11
+                       20  MIR-TAMRA-STAT-CD-T
+                               OCCURS 1 TO 60 TIMES
+                               DEPENDING ON MIR-TAMRA-HIST-CNT
                                                           PIC X(01).
            05  MIR-OUTPUT-AREA.
-               10  FILLER                                 PIC X(01).
+               10  MIR-EDIT-RSN-CD                        PIC X(002).
+                   88  MIR-EDIT-OK                        VALUE '00'.
+                   88  MIR-EDIT-POL-ID-MISSING            VALUE '11'.
+                   88  MIR-EDIT-EFF-DT-MISSING            VALUE '12'.
+                   88  MIR-EDIT-STAT-CD-INVALID           VALUE '13'.
+                   88  MIR-EDIT-ACB-AMT-INVALID           VALUE '14'.
+                   88  MIR-EDIT-7PAY-ANN-AMT-INVALID      VALUE '15'.
+                   88  MIR-EDIT-CV-AMT-INVALID            VALUE '16'.
+                   88  MIR-EDIT-7PAY-CUM-AMT-INVALID      VALUE '17'.
+                   88  MIR-EDIT-NSP-AMT-INVALID           VALUE '18'.
+                   88  MIR-EDIT-1035-PD-AMT-INVALID       VALUE '19'.
+                   88  MIR-EDIT-POL-7PAY-ANN-AMT-INVALID  VALUE '20'.
+                   88  MIR-EDIT-POL-7PAY-CUM-AMT-INVALID  VALUE '21'.
+                   88  MIR-EDIT-SUM-INS-AMT-INVALID       VALUE '22'.
+                   88  MIR-EDIT-POL-ID-NOT-NUMERIC        VALUE '23'.
+                   88  MIR-EDIT-EFF-DT-INVALID            VALUE '24'.
+                   88  MIR-EDIT-ISS-EFF-DT-MISSING        VALUE '25'.
+                   88  MIR-EDIT-ISS-EFF-DT-INVALID        VALUE '26'.
+                   88  MIR-EDIT-ISS-EFF-DT-AFTER-OTHER    VALUE '27'.
+                   88  MIR-EDIT-MATRL-CHNG-DT-INVALID     VALUE '28'.
+                   88  MIR-EDIT-MEC-DT-INVALID            VALUE '29'.
+                   88  MIR-EDIT-REASN-CD-INVALID          VALUE '30'.
+      *
+       01  MIR-BULK-PARM-AREA.
+           05  MIR-BULK-CNT                              PIC 9(05) COMP.
+           05  MIR-BULK-ENTRY
+                   OCCURS 0 TO 500 TIMES
+                   DEPENDING ON MIR-BULK-CNT.
+               10  MIR-BULK-POL-ID.
+                   15  MIR-BULK-POL-ID-BASE                PIC X(09).
+                   15  MIR-BULK-POL-ID-SFX                 PIC X(01).
+               10  MIR-BULK-RETRN-CD                       PIC X(02).
+               10  MIR-BULK-IO-AREA.
+                   15  MIR-BULK-TAMRA-EFF-DT                PIC X(10).
+                   15  MIR-BULK-DV-OWN-CLI-NM               PIC X(50).
+                   15  MIR-BULK-TAMRA-ACB-AMT               PIC X(16).
+                   15  MIR-BULK-TAMRA-7PAY-ANN-AMT          PIC X(17).
+                   15  MIR-BULK-TAMRA-CV-AMT                PIC X(16).
+                   15  MIR-BULK-TAMRA-7PAY-CUM-AMT          PIC X(19).
+                   15  MIR-BULK-POL-MATRL-CHNG-DT           PIC X(10).
+                   15  MIR-BULK-POL-MEC-DT                  PIC X(10).
+                   15  MIR-BULK-TAMRA-NSP-AMT               PIC X(16).
+                   15  MIR-BULK-TAMRA-1035-PD-AMT           PIC X(16).
+                   15  MIR-BULK-POL-7PAY-ANN-AMT            PIC X(16).
+                   15  MIR-BULK-POL-7PAY-CUM-AMT            PIC X(18).
+                   15  MIR-BULK-POL-ISS-EFF-DT              PIC X(10).
+                   15  MIR-BULK-TAMRA-REASN-CD              PIC X(01).
+                   15  MIR-BULK-TAMRA-STAT-CD               PIC X(01).
+                   15  MIR-BULK-TAMRA-SUM-INS-AMT           PIC X(18).
       *****************************************************************
       **                END OF COPYBOOK                              **
       *****************************************************************
