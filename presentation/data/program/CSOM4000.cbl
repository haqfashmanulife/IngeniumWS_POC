@@ -0,0 +1,510 @@
+      *****************************************************************
+      **  PROGRAM:  CSOM4000                                         **
+      **  REMARKS:  TAMRA MESSAGE INTERFACE SERVER                    **
+      **            MAINTAINS THE PER-POLICY TAMRA MASTER AND ITS     **
+      **            HISTORY OF MATERIAL CHANGES/RECLASSIFICATIONS     **
+      *****************************************************************
+      ** DATE      AUTH.  DESCRIPTION                                **
+      **                                                             **
+      ** 2026-08-08 RAK   CREATED - SERVICES MIR-BUS-FCN-TAMRA-INQ    **
+      **                  AND MIR-BUS-FCN-TAMRA-UPD AGAINST THE NEW   **
+      **                  TAMRA MASTER FILE (CTAM4000)                **
+      ** 2026-08-08 RAK   WRITES A CAUD4000 AUDIT RECORD FOR EVERY    **
+      **                  CALL, CAPTURING A BEFORE/AFTER SNAPSHOT OF  **
+      **                  MIR-COMMON-FIELDS                           **
+      ** 2026-08-08 RAK   CALLS CEDT4000 TO FIELD-EDIT THE REQUEST    **
+      **                  BEFORE ANY BUSINESS LOGIC RUNS              **
+      ** 2026-08-08 RAK   ADDED MIR-BUS-FCN-TAMRA-BULK, SERVICED BY   **
+      **                  5000-BULK-UPDATE AGAINST THE NEW            **
+      **                  MIR-BULK-PARM-AREA SECOND PARAMETER         **
+      ** 2026-08-08 RAK   OPEN EXTEND (NOT OUTPUT) ON TAMAUDIT SO A   **
+      **                  NEW RUN APPENDS INSTEAD OF TRUNCATING THE   **
+      **                  AUDIT TRAIL; 8000-WRITE-AUDIT NOW ALSO      **
+      **                  FIRES FOR EDIT-REJECTED AND INVALID-        **
+      **                  FUNCTION CALLS AND CAPTURES MIR-LENGTH;     **
+      **                  5100-BULK-ONE-ENTRY NOW EDITS EACH BULK     **
+      **                  ENTRY AS AN UPD SO CEDT4000'S COMMON-FIELD  **
+      **                  CHECKS ACTUALLY RUN FOR BULK SUBMISSIONS    **
+      ** 2026-08-08 RAK   4000-UPDATE NO LONGER APPENDS A HISTORY     **
+      **                  SLOT WHEN THE INCOMING SNAPSHOT MATCHES     **
+      **                  WHAT IS ALREADY ON THE MASTER (4150-CHECK-  **
+      **                  UNCHANGED), SO A MASS RECALCULATION THAT    **
+      **                  CHANGES NOTHING DOES NOT FILL UP THE        **
+      **                  HISTORY TABLE; 5100-BULK-ONE-ENTRY NOW      **
+      **                  WRITES AN AUDIT RECORD FOR EDIT-REJECTED    **
+      **                  BULK ENTRIES TOO; 8000-WRITE-AUDIT NOW      **
+      **                  COMPUTES A REAL MIR-LENGTH FROM MIR-        **
+      **                  COMMON-FIELDS INSTEAD OF CAPTURING          **
+      **                  WHATEVER WAS LEFT IN AN UNSET FIELD         **
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CSOM4000.
+       AUTHOR.        R A KELLER.
+       INSTALLATION.  HOME OFFICE SYSTEMS - POLICY ADMINISTRATION.
+       DATE-WRITTEN.  2026-08-08.
+       DATE-COMPILED.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.   IBM-370.
+       OBJECT-COMPUTER.   IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TAMRA-MASTER-FILE   ASSIGN TO TAMMSTR
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS CTAM-POL-ID
+                  FILE STATUS IS WS-TAMMSTR-STATUS.
+           SELECT AUDIT-FILE          ASSIGN TO TAMAUDIT
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS WS-AUDIT-STATUS.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TAMRA-MASTER-FILE.
+           COPY CTAM4000.
+      *
+       FD  AUDIT-FILE.
+           COPY CAUD4000.
+      *
+       WORKING-STORAGE SECTION.
+       01  WS-SWITCHES.
+           05  WS-FIRST-CALL-SW               PIC X(01) VALUE 'Y'.
+               88  WS-FIRST-CALL                        VALUE 'Y'.
+           05  WS-FOUND-SW                     PIC X(01) VALUE 'N'.
+               88  WS-POL-FOUND                         VALUE 'Y'.
+           05  WS-HIST-FULL-SW                 PIC X(01) VALUE 'N'.
+               88  WS-HIST-FULL                         VALUE 'Y'.
+           05  WS-UNCHANGED-SW                 PIC X(01) VALUE 'N'.
+               88  WS-SNAPSHOT-UNCHANGED                VALUE 'Y'.
+      *
+       01  WS-TAMMSTR-STATUS                   PIC X(02).
+           88  WS-TAMMSTR-OK                             VALUE '00'.
+           88  WS-TAMMSTR-NOT-FOUND                      VALUE '23'.
+           88  WS-TAMMSTR-NEW-FILE                  VALUE '35', '05'.
+      *
+       01  WS-AUDIT-STATUS                     PIC X(02).
+           88  WS-AUDIT-OK                               VALUE '00'.
+           88  WS-AUDIT-NEW-FILE                    VALUE '35', '05'.
+      *
+       01  WS-WORK-FIELDS.
+           05  WS-SUB                          PIC 9(03) COMP.
+           05  WS-DATE-YYYYMMDD                PIC 9(08).
+           05  WS-BULK-SUB                     PIC 9(05) COMP.
+           05  WS-BULK-FAIL-CNT                PIC 9(05) COMP.
+           05  WS-MIR-LENGTH-N                 PIC 9(05).
+      *
+       LINKAGE SECTION.
+           COPY CCWM4000.
+      *
+       PROCEDURE DIVISION USING MIR-PARM-AREA MIR-BULK-PARM-AREA.
+      *
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           MOVE SPACES TO CAUD-BEFORE-IMAGE.
+           MOVE SPACES TO CAUD-AFTER-IMAGE.
+           IF MIR-RETRN-OK
+               AND (MIR-BUS-FCN-TAMRA-INQ OR MIR-BUS-FCN-TAMRA-UPD)
+               CALL 'CEDT4000' USING MIR-PARM-AREA
+               IF NOT MIR-EDIT-OK
+                   SET MIR-RETRN-EDIT-ERROR TO TRUE
+               END-IF
+           END-IF.
+           IF MIR-RETRN-OK
+               EVALUATE TRUE
+                   WHEN MIR-BUS-FCN-TAMRA-INQ
+                       PERFORM 3000-INQUIRE THRU 3000-EXIT
+                   WHEN MIR-BUS-FCN-TAMRA-UPD
+                       PERFORM 4000-UPDATE  THRU 4000-EXIT
+                   WHEN MIR-BUS-FCN-TAMRA-BULK
+                       PERFORM 5000-BULK-UPDATE THRU 5000-EXIT
+                   WHEN OTHER
+                       SET MIR-RETRN-INVALD-RQST TO TRUE
+               END-EVALUATE
+           END-IF.
+           IF NOT MIR-BUS-FCN-TAMRA-BULK
+               PERFORM 8000-WRITE-AUDIT THRU 8000-EXIT
+           END-IF.
+           GOBACK.
+      *
+      *****************************************************************
+      *    1000-INITIALIZE - OPEN THE MASTER FILE ON THE FIRST CALL   *
+      *    ONLY; THE FILE STAYS OPEN ACROSS CALLS FOR THE LIFE OF     *
+      *    THE RUN UNIT                                               *
+      *****************************************************************
+       1000-INITIALIZE.
+           SET MIR-RETRN-OK TO TRUE.
+           IF WS-FIRST-CALL
+               OPEN I-O TAMRA-MASTER-FILE
+               IF WS-TAMMSTR-NEW-FILE
+                   OPEN OUTPUT TAMRA-MASTER-FILE
+                   CLOSE TAMRA-MASTER-FILE
+                   OPEN I-O TAMRA-MASTER-FILE
+               END-IF
+               OPEN EXTEND AUDIT-FILE
+               IF WS-AUDIT-NEW-FILE
+                   OPEN OUTPUT AUDIT-FILE
+                   CLOSE AUDIT-FILE
+                   OPEN EXTEND AUDIT-FILE
+               END-IF
+               MOVE 'N' TO WS-FIRST-CALL-SW
+           END-IF.
+       1000-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+      *    3000-INQUIRE - RETURN THE CURRENT SNAPSHOT AND HISTORY     *
+      *    FOR ONE POLICY                                             *
+      *****************************************************************
+       3000-INQUIRE.
+           MOVE MIR-POL-ID TO CTAM-POL-ID.
+           READ TAMRA-MASTER-FILE
+               INVALID KEY
+                   SET MIR-RETRN-RQST-FAILED TO TRUE
+           END-READ.
+           IF MIR-RETRN-OK
+               PERFORM 3100-MOVE-MASTER-TO-IO THRU 3100-EXIT
+               PERFORM 8100-CAPTURE-BEFORE-IMG THRU 8100-EXIT
+               PERFORM 8200-CAPTURE-AFTER-IMG  THRU 8200-EXIT
+           ELSE
+               MOVE SPACES TO CAUD-BEFORE-IMAGE
+               MOVE SPACES TO CAUD-AFTER-IMAGE
+           END-IF.
+       3000-EXIT.
+           EXIT.
+      *
+       3100-MOVE-MASTER-TO-IO.
+           MOVE CTAM-DV-OWN-CLI-NM        TO MIR-DV-OWN-CLI-NM.
+           MOVE CTAM-TAMRA-EFF-DT         TO MIR-TAMRA-EFF-DT.
+           MOVE CTAM-TAMRA-ACB-AMT        TO MIR-TAMRA-ACB-AMT.
+           MOVE CTAM-TAMRA-7PAY-ANN-AMT   TO MIR-TAMRA-7PAY-ANN-AMT.
+           MOVE CTAM-TAMRA-CV-AMT         TO MIR-TAMRA-CV-AMT.
+           MOVE CTAM-TAMRA-7PAY-CUM-AMT   TO MIR-TAMRA-7PAY-CUM-AMT.
+           MOVE CTAM-POL-MATRL-CHNG-DT    TO MIR-POL-MATRL-CHNG-DT.
+           MOVE CTAM-POL-MEC-DT           TO MIR-POL-MEC-DT.
+           MOVE CTAM-TAMRA-NSP-AMT        TO MIR-TAMRA-NSP-AMT.
+           MOVE CTAM-TAMRA-1035-PD-AMT    TO MIR-TAMRA-1035-PD-AMT.
+           MOVE CTAM-POL-7PAY-ANN-AMT     TO MIR-POL-7PAY-ANN-AMT.
+           MOVE CTAM-POL-7PAY-CUM-AMT     TO MIR-POL-7PAY-CUM-AMT.
+           MOVE CTAM-POL-ISS-EFF-DT       TO MIR-POL-ISS-EFF-DT.
+           MOVE CTAM-TAMRA-REASN-CD       TO MIR-TAMRA-REASN-CD.
+           MOVE CTAM-TAMRA-STAT-CD        TO MIR-TAMRA-STAT-CD.
+           MOVE CTAM-TAMRA-SUM-INS-AMT    TO MIR-TAMRA-SUM-INS-AMT.
+           MOVE CTAM-TAMRA-HIST-CNT       TO MIR-TAMRA-HIST-CNT.
+           PERFORM VARYING WS-SUB FROM 1 BY 1
+                   UNTIL WS-SUB > CTAM-TAMRA-HIST-CNT
+               MOVE CTAM-HIST-EFF-DT (WS-SUB)
+                                TO MIR-TAMRA-EFF-DT-T (WS-SUB)
+               MOVE CTAM-HIST-REASN-CD (WS-SUB)
+                                TO MIR-TAMRA-REASN-CD-T (WS-SUB)
+               MOVE CTAM-HIST-STAT-CD (WS-SUB)
+                                TO MIR-TAMRA-STAT-CD-T (WS-SUB)
+               MOVE CTAM-HIST-ACB-AMT (WS-SUB)
+                                TO MIR-TAMRA-ACB-AMT-T (WS-SUB)
+               MOVE CTAM-HIST-7PAY-ANN-AMT (WS-SUB)
+                                TO MIR-TAMRA-7PAY-ANN-AMT-T (WS-SUB)
+               MOVE CTAM-HIST-7PAY-CUM-AMT (WS-SUB)
+                                TO MIR-TAMRA-7PAY-CUM-AMT-T (WS-SUB)
+           END-PERFORM.
+       3100-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+      *    4000-UPDATE - APPLY A NEW TAMRA SNAPSHOT/HISTORY EVENT     *
+      *    FOR ONE POLICY, CREATING THE MASTER RECORD IF NECESSARY    *
+      *****************************************************************
+       4000-UPDATE.
+           MOVE 'N' TO WS-FOUND-SW.
+           MOVE 'N' TO WS-HIST-FULL-SW.
+           MOVE MIR-POL-ID TO CTAM-POL-ID.
+           READ TAMRA-MASTER-FILE
+               INVALID KEY
+                   MOVE 'N' TO WS-FOUND-SW
+               NOT INVALID KEY
+                   MOVE 'Y' TO WS-FOUND-SW
+           END-READ.
+           IF WS-POL-FOUND
+               PERFORM 8100-CAPTURE-BEFORE-IMG THRU 8100-EXIT
+           ELSE
+               MOVE SPACES TO CAUD-BEFORE-IMAGE
+           END-IF.
+           IF NOT WS-POL-FOUND
+               PERFORM 4100-BUILD-NEW-MASTER THRU 4100-EXIT
+           ELSE
+               PERFORM 4150-CHECK-UNCHANGED THRU 4150-EXIT
+               IF NOT WS-SNAPSHOT-UNCHANGED
+                   PERFORM 4200-APPEND-HISTORY THRU 4200-EXIT
+               END-IF
+           END-IF.
+           PERFORM 4300-REFRESH-CURRENT THRU 4300-EXIT.
+           PERFORM 8200-CAPTURE-AFTER-IMG THRU 8200-EXIT.
+           IF NOT WS-POL-FOUND
+               WRITE CTAM-MASTER-RECORD
+                   INVALID KEY
+                       SET MIR-RETRN-RQST-FAILED TO TRUE
+               END-WRITE
+           ELSE
+               REWRITE CTAM-MASTER-RECORD
+                   INVALID KEY
+                       SET MIR-RETRN-RQST-FAILED TO TRUE
+               END-REWRITE
+           END-IF.
+           IF MIR-RETRN-OK AND WS-HIST-FULL
+               SET MIR-RETRN-PARTIAL TO TRUE
+           END-IF.
+       4000-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+      *    4150-CHECK-UNCHANGED - SET WS-SNAPSHOT-UNCHANGED WHEN     *
+      *    NONE OF THE INCOMING TAMRA FIELDS DIFFER FROM THE CURRENT  *
+      *    SNAPSHOT ALREADY ON THE MASTER.  A RE-DRIVEN RECALCULATION *
+      *    THAT PRODUCES THE SAME VALUES IT ALREADY HAD DOES NOT      *
+      *    WARRANT A NEW HISTORY SLOT                                 *
+      *****************************************************************
+       4150-CHECK-UNCHANGED.
+           MOVE 'N' TO WS-UNCHANGED-SW.
+           IF MIR-TAMRA-EFF-DT       = CTAM-TAMRA-EFF-DT
+              AND MIR-TAMRA-REASN-CD = CTAM-TAMRA-REASN-CD
+              AND MIR-TAMRA-STAT-CD  = CTAM-TAMRA-STAT-CD
+              AND MIR-TAMRA-ACB-AMT  = CTAM-TAMRA-ACB-AMT
+              AND MIR-TAMRA-7PAY-ANN-AMT = CTAM-TAMRA-7PAY-ANN-AMT
+              AND MIR-TAMRA-7PAY-CUM-AMT = CTAM-TAMRA-7PAY-CUM-AMT
+               SET WS-SNAPSHOT-UNCHANGED TO TRUE
+           END-IF.
+       4150-EXIT.
+           EXIT.
+      *
+       4100-BUILD-NEW-MASTER.
+           MOVE MIR-POL-ID                TO CTAM-POL-ID.
+           MOVE 1                         TO CTAM-TAMRA-HIST-CNT.
+           MOVE 1                         TO WS-SUB.
+           PERFORM 4210-STORE-NEW-SLOT THRU 4210-EXIT.
+       4100-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+      *    4200-APPEND-HISTORY - ADD THE INCOMING EFFECTIVE-DATE      *
+      *    EVENT TO THE NEXT FREE HISTORY SLOT.  CTAM-TAMRA-HIST-CNT  *
+      *    (AND ITS MIR-TAMRA-HIST-CNT COUNTERPART) DRIVES THE        *
+      *    OCCURS 1 TO 60 TIMES DEPENDING ON TABLE SO FULL HISTORY IS *
+      *    PRESERVED UP TO THAT CAPACITY; ONLY ONCE ALL 60 SLOTS ARE  *
+      *    IN USE DOES THE OLDEST EVENT GET DROPPED TO MAKE ROOM      *
+      *****************************************************************
+       4200-APPEND-HISTORY.
+           MOVE 'N' TO WS-HIST-FULL-SW.
+           IF CTAM-TAMRA-HIST-CNT >= 60
+               SET WS-HIST-FULL TO TRUE
+               PERFORM VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > 59
+                   MOVE CTAM-HIST-EFF-DT (WS-SUB + 1)
+                                     TO CTAM-HIST-EFF-DT (WS-SUB)
+                   MOVE CTAM-HIST-REASN-CD (WS-SUB + 1)
+                                     TO CTAM-HIST-REASN-CD (WS-SUB)
+                   MOVE CTAM-HIST-STAT-CD (WS-SUB + 1)
+                                     TO CTAM-HIST-STAT-CD (WS-SUB)
+                   MOVE CTAM-HIST-ACB-AMT (WS-SUB + 1)
+                                     TO CTAM-HIST-ACB-AMT (WS-SUB)
+                   MOVE CTAM-HIST-7PAY-ANN-AMT (WS-SUB + 1)
+                                     TO CTAM-HIST-7PAY-ANN-AMT (WS-SUB)
+                   MOVE CTAM-HIST-7PAY-CUM-AMT (WS-SUB + 1)
+                                     TO CTAM-HIST-7PAY-CUM-AMT (WS-SUB)
+               END-PERFORM
+               MOVE 60 TO WS-SUB
+           ELSE
+               ADD 1 TO CTAM-TAMRA-HIST-CNT
+               MOVE CTAM-TAMRA-HIST-CNT TO WS-SUB
+           END-IF.
+           PERFORM 4210-STORE-NEW-SLOT THRU 4210-EXIT.
+       4200-EXIT.
+           EXIT.
+      *
+       4210-STORE-NEW-SLOT.
+           MOVE MIR-TAMRA-EFF-DT       TO CTAM-HIST-EFF-DT (WS-SUB).
+           MOVE MIR-TAMRA-REASN-CD     TO CTAM-HIST-REASN-CD (WS-SUB).
+           MOVE MIR-TAMRA-STAT-CD      TO CTAM-HIST-STAT-CD (WS-SUB).
+           MOVE MIR-TAMRA-ACB-AMT      TO CTAM-HIST-ACB-AMT (WS-SUB).
+           MOVE MIR-TAMRA-7PAY-ANN-AMT
+                                TO CTAM-HIST-7PAY-ANN-AMT (WS-SUB).
+           MOVE MIR-TAMRA-7PAY-CUM-AMT
+                                TO CTAM-HIST-7PAY-CUM-AMT (WS-SUB).
+       4210-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+      *    4300-REFRESH-CURRENT - REPLACE THE CURRENT-SNAPSHOT        *
+      *    FIELDS WITH WHATEVER CAME IN ON THIS CALL                  *
+      *****************************************************************
+       4300-REFRESH-CURRENT.
+           MOVE MIR-DV-OWN-CLI-NM         TO CTAM-DV-OWN-CLI-NM.
+           MOVE MIR-TAMRA-EFF-DT          TO CTAM-TAMRA-EFF-DT.
+           MOVE MIR-TAMRA-ACB-AMT         TO CTAM-TAMRA-ACB-AMT.
+           MOVE MIR-TAMRA-7PAY-ANN-AMT    TO CTAM-TAMRA-7PAY-ANN-AMT.
+           MOVE MIR-TAMRA-CV-AMT          TO CTAM-TAMRA-CV-AMT.
+           MOVE MIR-TAMRA-7PAY-CUM-AMT    TO CTAM-TAMRA-7PAY-CUM-AMT.
+           MOVE MIR-POL-MATRL-CHNG-DT     TO CTAM-POL-MATRL-CHNG-DT.
+           MOVE MIR-POL-MEC-DT            TO CTAM-POL-MEC-DT.
+           MOVE MIR-TAMRA-NSP-AMT         TO CTAM-TAMRA-NSP-AMT.
+           MOVE MIR-TAMRA-1035-PD-AMT     TO CTAM-TAMRA-1035-PD-AMT.
+           MOVE MIR-POL-7PAY-ANN-AMT      TO CTAM-POL-7PAY-ANN-AMT.
+           MOVE MIR-POL-7PAY-CUM-AMT      TO CTAM-POL-7PAY-CUM-AMT.
+           MOVE MIR-POL-ISS-EFF-DT        TO CTAM-POL-ISS-EFF-DT.
+           MOVE MIR-TAMRA-REASN-CD        TO CTAM-TAMRA-REASN-CD.
+           MOVE MIR-TAMRA-STAT-CD         TO CTAM-TAMRA-STAT-CD.
+           MOVE MIR-TAMRA-SUM-INS-AMT     TO CTAM-TAMRA-SUM-INS-AMT.
+       4300-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+      *    5000-BULK-UPDATE - APPLY A TAMRA UPDATE FOR EVERY POLICY   *
+      *    IN MIR-BULK-PARM-AREA IN ONE CALL, RETURNING EACH ONE'S    *
+      *    OWN RETURN CODE IN MIR-BULK-RETRN-CD                       *
+      *****************************************************************
+       5000-BULK-UPDATE.
+           MOVE 0 TO WS-BULK-FAIL-CNT.
+           MOVE 1 TO WS-BULK-SUB.
+           PERFORM 5100-BULK-ONE-ENTRY THRU 5100-EXIT
+               UNTIL WS-BULK-SUB > MIR-BULK-CNT.
+           EVALUATE TRUE
+               WHEN WS-BULK-FAIL-CNT = 0
+                   SET MIR-RETRN-OK TO TRUE
+               WHEN WS-BULK-FAIL-CNT = MIR-BULK-CNT
+                   SET MIR-RETRN-RQST-FAILED TO TRUE
+               WHEN OTHER
+                   SET MIR-RETRN-PARTIAL TO TRUE
+           END-EVALUATE.
+       5000-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+      *    5100-BULK-ONE-ENTRY - COPY ONE BULK ENTRY INTO THE NORMAL  *
+      *    SINGLE-POLICY AREAS SO IT CAN RIDE THE SAME EDIT AND       *
+      *    UPDATE LOGIC A STAND-ALONE MIR-BUS-FCN-TAMRA-UPD CALL USES *
+      *****************************************************************
+       5100-BULK-ONE-ENTRY.
+           MOVE MIR-BULK-POL-ID (WS-BULK-SUB)        TO MIR-POL-ID.
+           MOVE MIR-BULK-TAMRA-EFF-DT (WS-BULK-SUB)
+                                TO MIR-TAMRA-EFF-DT.
+           MOVE MIR-BULK-DV-OWN-CLI-NM (WS-BULK-SUB)
+                                TO MIR-DV-OWN-CLI-NM.
+           MOVE MIR-BULK-TAMRA-ACB-AMT (WS-BULK-SUB)
+                                TO MIR-TAMRA-ACB-AMT.
+           MOVE MIR-BULK-TAMRA-7PAY-ANN-AMT (WS-BULK-SUB)
+                                TO MIR-TAMRA-7PAY-ANN-AMT.
+           MOVE MIR-BULK-TAMRA-CV-AMT (WS-BULK-SUB)
+                                TO MIR-TAMRA-CV-AMT.
+           MOVE MIR-BULK-TAMRA-7PAY-CUM-AMT (WS-BULK-SUB)
+                                TO MIR-TAMRA-7PAY-CUM-AMT.
+           MOVE MIR-BULK-POL-MATRL-CHNG-DT (WS-BULK-SUB)
+                                TO MIR-POL-MATRL-CHNG-DT.
+           MOVE MIR-BULK-POL-MEC-DT (WS-BULK-SUB)
+                                TO MIR-POL-MEC-DT.
+           MOVE MIR-BULK-TAMRA-NSP-AMT (WS-BULK-SUB)
+                                TO MIR-TAMRA-NSP-AMT.
+           MOVE MIR-BULK-TAMRA-1035-PD-AMT (WS-BULK-SUB)
+                                TO MIR-TAMRA-1035-PD-AMT.
+           MOVE MIR-BULK-POL-7PAY-ANN-AMT (WS-BULK-SUB)
+                                TO MIR-POL-7PAY-ANN-AMT.
+           MOVE MIR-BULK-POL-7PAY-CUM-AMT (WS-BULK-SUB)
+                                TO MIR-POL-7PAY-CUM-AMT.
+           MOVE MIR-BULK-POL-ISS-EFF-DT (WS-BULK-SUB)
+                                TO MIR-POL-ISS-EFF-DT.
+           MOVE MIR-BULK-TAMRA-REASN-CD (WS-BULK-SUB)
+                                TO MIR-TAMRA-REASN-CD.
+           MOVE MIR-BULK-TAMRA-STAT-CD (WS-BULK-SUB)
+                                TO MIR-TAMRA-STAT-CD.
+           MOVE MIR-BULK-TAMRA-SUM-INS-AMT (WS-BULK-SUB)
+                                TO MIR-TAMRA-SUM-INS-AMT.
+           SET MIR-BUS-FCN-TAMRA-UPD TO TRUE.
+           CALL 'CEDT4000' USING MIR-PARM-AREA.
+           SET MIR-BUS-FCN-TAMRA-BULK TO TRUE.
+           IF MIR-EDIT-OK
+               PERFORM 4000-UPDATE THRU 4000-EXIT
+               PERFORM 8000-WRITE-AUDIT THRU 8000-EXIT
+           ELSE
+               SET MIR-RETRN-EDIT-ERROR TO TRUE
+               MOVE SPACES TO CAUD-BEFORE-IMAGE
+               MOVE SPACES TO CAUD-AFTER-IMAGE
+               PERFORM 8000-WRITE-AUDIT THRU 8000-EXIT
+           END-IF.
+           MOVE MIR-RETRN-CD TO MIR-BULK-RETRN-CD (WS-BULK-SUB).
+           IF NOT MIR-RETRN-OK
+               ADD 1 TO WS-BULK-FAIL-CNT
+           END-IF.
+           ADD 1 TO WS-BULK-SUB.
+       5100-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+      *    8100/8200 - SNAPSHOT CTAM-MASTER-RECORD INTO THE AUDIT     *
+      *    RECORD'S BEFORE/AFTER GROUPS.  8100 IS PERFORMED RIGHT     *
+      *    AFTER THE READ; 8200 IS PERFORMED ONCE THE CALLER'S        *
+      *    CHANGES (IF ANY) HAVE BEEN APPLIED TO CTAM-MASTER-RECORD   *
+      *****************************************************************
+       8100-CAPTURE-BEFORE-IMG.
+           MOVE CTAM-TAMRA-EFF-DT         TO CAUD-BEF-TAMRA-EFF-DT.
+           MOVE CTAM-DV-OWN-CLI-NM        TO CAUD-BEF-DV-OWN-CLI-NM.
+           MOVE CTAM-TAMRA-ACB-AMT        TO CAUD-BEF-TAMRA-ACB-AMT.
+           MOVE CTAM-TAMRA-7PAY-ANN-AMT
+                                TO CAUD-BEF-TAMRA-7PAY-ANN-AMT.
+           MOVE CTAM-TAMRA-CV-AMT         TO CAUD-BEF-TAMRA-CV-AMT.
+           MOVE CTAM-TAMRA-7PAY-CUM-AMT
+                                TO CAUD-BEF-TAMRA-7PAY-CUM-AMT.
+           MOVE CTAM-POL-MATRL-CHNG-DT    TO CAUD-BEF-POL-MATRL-CHNG-DT.
+           MOVE CTAM-POL-MEC-DT           TO CAUD-BEF-POL-MEC-DT.
+           MOVE CTAM-TAMRA-NSP-AMT        TO CAUD-BEF-TAMRA-NSP-AMT.
+           MOVE CTAM-TAMRA-1035-PD-AMT    TO CAUD-BEF-TAMRA-1035-PD-AMT.
+           MOVE CTAM-POL-7PAY-ANN-AMT     TO CAUD-BEF-POL-7PAY-ANN-AMT.
+           MOVE CTAM-POL-7PAY-CUM-AMT     TO CAUD-BEF-POL-7PAY-CUM-AMT.
+           MOVE CTAM-POL-ISS-EFF-DT       TO CAUD-BEF-POL-ISS-EFF-DT.
+           MOVE CTAM-TAMRA-REASN-CD       TO CAUD-BEF-TAMRA-REASN-CD.
+           MOVE CTAM-TAMRA-STAT-CD        TO CAUD-BEF-TAMRA-STAT-CD.
+           MOVE CTAM-TAMRA-SUM-INS-AMT    TO CAUD-BEF-TAMRA-SUM-INS-AMT.
+       8100-EXIT.
+           EXIT.
+      *
+       8200-CAPTURE-AFTER-IMG.
+           MOVE CTAM-TAMRA-EFF-DT         TO CAUD-AFT-TAMRA-EFF-DT.
+           MOVE CTAM-DV-OWN-CLI-NM        TO CAUD-AFT-DV-OWN-CLI-NM.
+           MOVE CTAM-TAMRA-ACB-AMT        TO CAUD-AFT-TAMRA-ACB-AMT.
+           MOVE CTAM-TAMRA-7PAY-ANN-AMT
+                                TO CAUD-AFT-TAMRA-7PAY-ANN-AMT.
+           MOVE CTAM-TAMRA-CV-AMT         TO CAUD-AFT-TAMRA-CV-AMT.
+           MOVE CTAM-TAMRA-7PAY-CUM-AMT
+                                TO CAUD-AFT-TAMRA-7PAY-CUM-AMT.
+           MOVE CTAM-POL-MATRL-CHNG-DT    TO CAUD-AFT-POL-MATRL-CHNG-DT.
+           MOVE CTAM-POL-MEC-DT           TO CAUD-AFT-POL-MEC-DT.
+           MOVE CTAM-TAMRA-NSP-AMT        TO CAUD-AFT-TAMRA-NSP-AMT.
+           MOVE CTAM-TAMRA-1035-PD-AMT    TO CAUD-AFT-TAMRA-1035-PD-AMT.
+           MOVE CTAM-POL-7PAY-ANN-AMT     TO CAUD-AFT-POL-7PAY-ANN-AMT.
+           MOVE CTAM-POL-7PAY-CUM-AMT     TO CAUD-AFT-POL-7PAY-CUM-AMT.
+           MOVE CTAM-POL-ISS-EFF-DT       TO CAUD-AFT-POL-ISS-EFF-DT.
+           MOVE CTAM-TAMRA-REASN-CD       TO CAUD-AFT-TAMRA-REASN-CD.
+           MOVE CTAM-TAMRA-STAT-CD        TO CAUD-AFT-TAMRA-STAT-CD.
+           MOVE CTAM-TAMRA-SUM-INS-AMT    TO CAUD-AFT-TAMRA-SUM-INS-AMT.
+       8200-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+      *    8000-WRITE-AUDIT - LOG THE CONTROL AREA AND BEFORE/AFTER   *
+      *    SNAPSHOT CAPTURED ABOVE FOR THIS CALL                     *
+      *****************************************************************
+       8000-WRITE-AUDIT.
+           ACCEPT WS-DATE-YYYYMMDD FROM DATE YYYYMMDD.
+           STRING WS-DATE-YYYYMMDD (1:4) '-'
+                  WS-DATE-YYYYMMDD (5:2) '-'
+                  WS-DATE-YYYYMMDD (7:2)
+                  DELIMITED BY SIZE INTO CAUD-RUN-DT.
+           ACCEPT CAUD-RUN-TM FROM TIME.
+           MOVE LENGTH OF MIR-COMMON-FIELDS TO WS-MIR-LENGTH-N.
+           MOVE WS-MIR-LENGTH-N           TO MIR-LENGTH.
+           MOVE MIR-BUS-FCN-ID            TO CAUD-BUS-FCN-ID.
+           MOVE MIR-LENGTH                TO CAUD-LENGTH.
+           MOVE MIR-POL-ID                TO CAUD-POL-ID.
+           MOVE MIR-RETRN-CD              TO CAUD-RETRN-CD.
+           WRITE CAUD-AUDIT-RECORD.
+       8000-EXIT.
+           EXIT.
+      *****************************************************************
+      **                END OF PROGRAM                                **
+      *****************************************************************
