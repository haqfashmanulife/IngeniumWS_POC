@@ -0,0 +1,272 @@
+      *****************************************************************
+      **  PROGRAM:  CONL4000                                         **
+      **  REMARKS:  ONLINE TAMRA HISTORY INQUIRY/MAINTENANCE          **
+      **            ANALYST KEYS A POLICY ID AND PAGES THROUGH ALL    **
+      **            TAMRA HISTORY SLOTS RETURNED BY CSOM4000, TEN     **
+      **            SLOTS TO A SCREEN SINCE A POLICY CAN NOW CARRY    **
+      **            UP TO 60                                          **
+      *****************************************************************
+      ** DATE      AUTH.  DESCRIPTION                                **
+      **                                                             **
+      ** 2026-08-08 RAK   CREATED                                    **
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CONL4000.
+       AUTHOR.        R A KELLER.
+       INSTALLATION.  HOME OFFICE SYSTEMS - POLICY ADMINISTRATION.
+       DATE-WRITTEN.  2026-08-08.
+       DATE-COMPILED.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.   IBM-370.
+       OBJECT-COMPUTER.   IBM-370.
+       SPECIAL-NAMES.
+           CRT STATUS IS WS-CRT-STATUS.
+      *
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-SWITCHES.
+           05  WS-DONE-SW                       PIC X(01) VALUE 'N'.
+               88  WS-DONE                                VALUE 'Y'.
+           05  WS-VIEW-DONE-SW                  PIC X(01) VALUE 'N'.
+               88  WS-VIEW-DONE                           VALUE 'Y'.
+      *
+       01  WS-CRT-STATUS                        PIC 9(04).
+      *
+       01  WS-WORK-FIELDS.
+           05  WS-CURR-PAGE                     PIC 9(03) VALUE 1.
+           05  WS-TOTAL-PAGES                    PIC 9(03).
+           05  WS-PAGE-START                     PIC 9(03) COMP.
+           05  WS-PAGE-END                       PIC 9(03) COMP.
+           05  WS-SUB                            PIC 9(03) COMP.
+           05  WS-DISP-SUB                       PIC 9(02) COMP.
+      *
+       01  WS-DISPLAY-SLOT-TBL.
+           05  WS-DISPLAY-SLOT OCCURS 10 TIMES.
+               10  WS-D-EFF-DT                  PIC X(10).
+               10  WS-D-REASN-CD                PIC X(01).
+               10  WS-D-STAT-CD                 PIC X(01).
+               10  WS-D-ACB-AMT                 PIC X(16).
+               10  WS-D-7PAY-ANN-AMT            PIC X(17).
+               10  WS-D-7PAY-CUM-AMT            PIC X(19).
+      *
+       01  CONL-S-POL-ID                        PIC X(10).
+       01  CONL-S-CMD                            PIC X(01).
+       01  CONL-S-ACK                            PIC X(01).
+       01  CONL-H-CMD                            PIC X(01).
+      *
+           COPY CCWM4000.
+      *
+       SCREEN SECTION.
+       01  CONL-INQUIRY-SCREEN.
+           05  BLANK SCREEN.
+           05  LINE 01 COL 30 VALUE 'TAMRA HISTORY INQUIRY'.
+           05  LINE 03 COL 05 VALUE 'POLICY ID:'.
+           05  LINE 03 COL 16 PIC X(10) TO CONL-S-POL-ID.
+           05  LINE 05 COL 05
+               VALUE 'ENTER POLICY ID, PRESS ENTER, OR BLANK TO EXIT'.
+           05  LINE 22 COL 05 VALUE 'CMD:'.
+           05  LINE 22 COL 10 PIC X(01) TO CONL-S-CMD.
+      *
+       01  CONL-NOT-FOUND-SCREEN.
+           05  BLANK SCREEN.
+           05  LINE 01 COL 30 VALUE 'TAMRA HISTORY INQUIRY'.
+           05  LINE 05 COL 05 VALUE 'POLICY NOT FOUND ON TAMRA MASTER'.
+           05  LINE 22 COL 05 VALUE 'PRESS ENTER TO CONTINUE'.
+           05  LINE 22 COL 30 PIC X(01) TO CONL-S-ACK.
+      *
+       01  CONL-HISTORY-SCREEN.
+           05  BLANK SCREEN.
+           05  LINE 01 COL 20 VALUE 'TAMRA HISTORY - POLICY'.
+           05  LINE 01 COL 44 PIC X(10) FROM MIR-POL-ID.
+           05  LINE 01 COL 60 VALUE 'PAGE'.
+           05  LINE 01 COL 65 PIC ZZ9 FROM WS-CURR-PAGE.
+           05  LINE 01 COL 69 VALUE 'OF'.
+           05  LINE 01 COL 72 PIC ZZ9 FROM WS-TOTAL-PAGES.
+           05  LINE 03 COL 02 VALUE 'EFF DATE'.
+           05  LINE 03 COL 13 VALUE 'R'.
+           05  LINE 03 COL 15 VALUE 'S'.
+           05  LINE 03 COL 18 VALUE 'ACB AMOUNT'.
+           05  LINE 03 COL 36 VALUE '7PAY ANN AMOUNT'.
+           05  LINE 03 COL 55 VALUE '7PAY CUM AMOUNT'.
+           05  LINE 04 COL 01 PIC X(10) FROM WS-D-EFF-DT (1).
+           05  LINE 04 COL 13 PIC X(01) FROM WS-D-REASN-CD (1).
+           05  LINE 04 COL 15 PIC X(01) FROM WS-D-STAT-CD (1).
+           05  LINE 04 COL 17 PIC X(16) FROM WS-D-ACB-AMT (1).
+           05  LINE 04 COL 35 PIC X(17) FROM WS-D-7PAY-ANN-AMT (1).
+           05  LINE 04 COL 54 PIC X(19) FROM WS-D-7PAY-CUM-AMT (1).
+           05  LINE 05 COL 01 PIC X(10) FROM WS-D-EFF-DT (2).
+           05  LINE 05 COL 13 PIC X(01) FROM WS-D-REASN-CD (2).
+           05  LINE 05 COL 15 PIC X(01) FROM WS-D-STAT-CD (2).
+           05  LINE 05 COL 17 PIC X(16) FROM WS-D-ACB-AMT (2).
+           05  LINE 05 COL 35 PIC X(17) FROM WS-D-7PAY-ANN-AMT (2).
+           05  LINE 05 COL 54 PIC X(19) FROM WS-D-7PAY-CUM-AMT (2).
+           05  LINE 06 COL 01 PIC X(10) FROM WS-D-EFF-DT (3).
+           05  LINE 06 COL 13 PIC X(01) FROM WS-D-REASN-CD (3).
+           05  LINE 06 COL 15 PIC X(01) FROM WS-D-STAT-CD (3).
+           05  LINE 06 COL 17 PIC X(16) FROM WS-D-ACB-AMT (3).
+           05  LINE 06 COL 35 PIC X(17) FROM WS-D-7PAY-ANN-AMT (3).
+           05  LINE 06 COL 54 PIC X(19) FROM WS-D-7PAY-CUM-AMT (3).
+           05  LINE 07 COL 01 PIC X(10) FROM WS-D-EFF-DT (4).
+           05  LINE 07 COL 13 PIC X(01) FROM WS-D-REASN-CD (4).
+           05  LINE 07 COL 15 PIC X(01) FROM WS-D-STAT-CD (4).
+           05  LINE 07 COL 17 PIC X(16) FROM WS-D-ACB-AMT (4).
+           05  LINE 07 COL 35 PIC X(17) FROM WS-D-7PAY-ANN-AMT (4).
+           05  LINE 07 COL 54 PIC X(19) FROM WS-D-7PAY-CUM-AMT (4).
+           05  LINE 08 COL 01 PIC X(10) FROM WS-D-EFF-DT (5).
+           05  LINE 08 COL 13 PIC X(01) FROM WS-D-REASN-CD (5).
+           05  LINE 08 COL 15 PIC X(01) FROM WS-D-STAT-CD (5).
+           05  LINE 08 COL 17 PIC X(16) FROM WS-D-ACB-AMT (5).
+           05  LINE 08 COL 35 PIC X(17) FROM WS-D-7PAY-ANN-AMT (5).
+           05  LINE 08 COL 54 PIC X(19) FROM WS-D-7PAY-CUM-AMT (5).
+           05  LINE 09 COL 01 PIC X(10) FROM WS-D-EFF-DT (6).
+           05  LINE 09 COL 13 PIC X(01) FROM WS-D-REASN-CD (6).
+           05  LINE 09 COL 15 PIC X(01) FROM WS-D-STAT-CD (6).
+           05  LINE 09 COL 17 PIC X(16) FROM WS-D-ACB-AMT (6).
+           05  LINE 09 COL 35 PIC X(17) FROM WS-D-7PAY-ANN-AMT (6).
+           05  LINE 09 COL 54 PIC X(19) FROM WS-D-7PAY-CUM-AMT (6).
+           05  LINE 10 COL 01 PIC X(10) FROM WS-D-EFF-DT (7).
+           05  LINE 10 COL 13 PIC X(01) FROM WS-D-REASN-CD (7).
+           05  LINE 10 COL 15 PIC X(01) FROM WS-D-STAT-CD (7).
+           05  LINE 10 COL 17 PIC X(16) FROM WS-D-ACB-AMT (7).
+           05  LINE 10 COL 35 PIC X(17) FROM WS-D-7PAY-ANN-AMT (7).
+           05  LINE 10 COL 54 PIC X(19) FROM WS-D-7PAY-CUM-AMT (7).
+           05  LINE 11 COL 01 PIC X(10) FROM WS-D-EFF-DT (8).
+           05  LINE 11 COL 13 PIC X(01) FROM WS-D-REASN-CD (8).
+           05  LINE 11 COL 15 PIC X(01) FROM WS-D-STAT-CD (8).
+           05  LINE 11 COL 17 PIC X(16) FROM WS-D-ACB-AMT (8).
+           05  LINE 11 COL 35 PIC X(17) FROM WS-D-7PAY-ANN-AMT (8).
+           05  LINE 11 COL 54 PIC X(19) FROM WS-D-7PAY-CUM-AMT (8).
+           05  LINE 12 COL 01 PIC X(10) FROM WS-D-EFF-DT (9).
+           05  LINE 12 COL 13 PIC X(01) FROM WS-D-REASN-CD (9).
+           05  LINE 12 COL 15 PIC X(01) FROM WS-D-STAT-CD (9).
+           05  LINE 12 COL 17 PIC X(16) FROM WS-D-ACB-AMT (9).
+           05  LINE 12 COL 35 PIC X(17) FROM WS-D-7PAY-ANN-AMT (9).
+           05  LINE 12 COL 54 PIC X(19) FROM WS-D-7PAY-CUM-AMT (9).
+           05  LINE 13 COL 01 PIC X(10) FROM WS-D-EFF-DT (10).
+           05  LINE 13 COL 13 PIC X(01) FROM WS-D-REASN-CD (10).
+           05  LINE 13 COL 15 PIC X(01) FROM WS-D-STAT-CD (10).
+           05  LINE 13 COL 17 PIC X(16) FROM WS-D-ACB-AMT (10).
+           05  LINE 13 COL 35 PIC X(17) FROM WS-D-7PAY-ANN-AMT (10).
+           05  LINE 13 COL 54 PIC X(19) FROM WS-D-7PAY-CUM-AMT (10).
+           05  LINE 22 COL 05
+                   VALUE 'N=NEXT PAGE  P=PREV PAGE  X=EXIT  CMD:'.
+           05  LINE 22 COL 45 PIC X(01) TO CONL-H-CMD.
+      *
+       PROCEDURE DIVISION.
+      *
+       0000-MAINLINE.
+           PERFORM 2000-PROCESS-TXN THRU 2000-EXIT
+               UNTIL WS-DONE.
+           STOP RUN.
+      *
+      *****************************************************************
+      *    2000-PROCESS-TXN - PROMPT FOR A POLICY ID, LOOK IT UP, AND *
+      *    SHOW ITS HISTORY; BLANK POLICY ID OR CMD X ENDS THE RUN    *
+      *****************************************************************
+       2000-PROCESS-TXN.
+           MOVE SPACES TO CONL-S-POL-ID.
+           MOVE SPACES TO CONL-S-CMD.
+           DISPLAY CONL-INQUIRY-SCREEN.
+           ACCEPT  CONL-INQUIRY-SCREEN.
+           IF CONL-S-POL-ID = SPACES OR CONL-S-CMD = 'X'
+               SET WS-DONE TO TRUE
+               GO TO 2000-EXIT
+           END-IF.
+           MOVE CONL-S-POL-ID TO MIR-POL-ID.
+           PERFORM 3000-CALL-INQUIRE THRU 3000-EXIT.
+           IF MIR-RETRN-OK
+               PERFORM 4000-VIEW-HISTORY THRU 4000-EXIT
+           ELSE
+               DISPLAY CONL-NOT-FOUND-SCREEN
+               ACCEPT  CONL-NOT-FOUND-SCREEN
+           END-IF.
+       2000-EXIT.
+           EXIT.
+      *
+       3000-CALL-INQUIRE.
+           SET MIR-BUS-FCN-TAMRA-INQ TO TRUE.
+           CALL 'CSOM4000' USING MIR-PARM-AREA MIR-BULK-PARM-AREA.
+       3000-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+      *    4000-VIEW-HISTORY - PAGE THROUGH THE HISTORY TABLE TEN      *
+      *    SLOTS AT A TIME UNTIL THE ANALYST KEYS X                   *
+      *****************************************************************
+       4000-VIEW-HISTORY.
+           MOVE 1 TO WS-CURR-PAGE.
+           MOVE 'N' TO WS-VIEW-DONE-SW.
+           DIVIDE MIR-TAMRA-HIST-CNT BY 10
+               GIVING WS-TOTAL-PAGES
+               REMAINDER WS-SUB.
+           IF WS-SUB > 0
+               ADD 1 TO WS-TOTAL-PAGES
+           END-IF.
+           IF WS-TOTAL-PAGES = 0
+               MOVE 1 TO WS-TOTAL-PAGES
+           END-IF.
+           PERFORM 4100-SHOW-PAGE THRU 4100-EXIT
+               UNTIL WS-VIEW-DONE.
+       4000-EXIT.
+           EXIT.
+      *
+       4100-SHOW-PAGE.
+           PERFORM 4200-BUILD-PAGE THRU 4200-EXIT.
+           MOVE SPACES TO CONL-H-CMD.
+           DISPLAY CONL-HISTORY-SCREEN.
+           ACCEPT  CONL-HISTORY-SCREEN.
+           EVALUATE CONL-H-CMD
+               WHEN 'N'
+                   IF WS-CURR-PAGE < WS-TOTAL-PAGES
+                       ADD 1 TO WS-CURR-PAGE
+                   END-IF
+               WHEN 'P'
+                   IF WS-CURR-PAGE > 1
+                       SUBTRACT 1 FROM WS-CURR-PAGE
+                   END-IF
+               WHEN OTHER
+                   SET WS-VIEW-DONE TO TRUE
+           END-EVALUATE.
+       4100-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+      *    4200-BUILD-PAGE - COPY THE TEN HISTORY SLOTS FOR THE        *
+      *    CURRENT PAGE OUT OF MIR-LIST-FIELDS INTO THE DISPLAY TABLE  *
+      *****************************************************************
+       4200-BUILD-PAGE.
+           MOVE SPACES TO WS-DISPLAY-SLOT-TBL.
+           COMPUTE WS-PAGE-START = ((WS-CURR-PAGE - 1) * 10) + 1.
+           COMPUTE WS-PAGE-END   = WS-PAGE-START + 9.
+           IF WS-PAGE-END > MIR-TAMRA-HIST-CNT
+               MOVE MIR-TAMRA-HIST-CNT TO WS-PAGE-END
+           END-IF.
+           MOVE 0 TO WS-DISP-SUB.
+           MOVE WS-PAGE-START TO WS-SUB.
+           PERFORM 4210-MOVE-ONE-SLOT THRU 4210-EXIT
+               UNTIL WS-SUB > WS-PAGE-END.
+       4200-EXIT.
+           EXIT.
+      *
+       4210-MOVE-ONE-SLOT.
+           ADD 1 TO WS-DISP-SUB.
+           MOVE MIR-TAMRA-EFF-DT-T (WS-SUB)
+                            TO WS-D-EFF-DT (WS-DISP-SUB).
+           MOVE MIR-TAMRA-REASN-CD-T (WS-SUB)
+                            TO WS-D-REASN-CD (WS-DISP-SUB).
+           MOVE MIR-TAMRA-STAT-CD-T (WS-SUB)
+                            TO WS-D-STAT-CD (WS-DISP-SUB).
+           MOVE MIR-TAMRA-ACB-AMT-T (WS-SUB)
+                            TO WS-D-ACB-AMT (WS-DISP-SUB).
+           MOVE MIR-TAMRA-7PAY-ANN-AMT-T (WS-SUB)
+                            TO WS-D-7PAY-ANN-AMT (WS-DISP-SUB).
+           MOVE MIR-TAMRA-7PAY-CUM-AMT-T (WS-SUB)
+                            TO WS-D-7PAY-CUM-AMT (WS-DISP-SUB).
+           ADD 1 TO WS-SUB.
+       4210-EXIT.
+           EXIT.
+      *****************************************************************
+      **                END OF PROGRAM                                **
+      *****************************************************************
