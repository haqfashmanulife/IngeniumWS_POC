@@ -0,0 +1,120 @@
+      *****************************************************************
+      **  PROGRAM:  CRPT4030                                         **
+      **  REMARKS:  MEC DISTRIBUTION EXTRACT FOR 1099-R REPORTING     **
+      **            READS THE TAMRA MASTER AND WRITES ONE CEXT4000    **
+      **            RECORD FOR EVERY POLICY THAT HAS FAILED THE MEC   **
+      **            TEST, FOR PICKUP BY THE 1099-R TAX-REPORTING      **
+      **            PIPELINE                                          **
+      *****************************************************************
+      ** DATE      AUTH.  DESCRIPTION                                **
+      **                                                             **
+      ** 2026-08-08 RAK   CREATED                                    **
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CRPT4030.
+       AUTHOR.        R A KELLER.
+       INSTALLATION.  HOME OFFICE SYSTEMS - POLICY ADMINISTRATION.
+       DATE-WRITTEN.  2026-08-08.
+       DATE-COMPILED.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.   IBM-370.
+       OBJECT-COMPUTER.   IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TAMRA-MASTER-FILE   ASSIGN TO TAMMSTR
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS SEQUENTIAL
+                  RECORD KEY IS CTAM-POL-ID
+                  FILE STATUS IS WS-TAMMSTR-STATUS.
+           SELECT EXTRACT-FILE        ASSIGN TO TAMEXT
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS WS-TAMEXT-STATUS.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TAMRA-MASTER-FILE.
+           COPY CTAM4000.
+      *
+       FD  EXTRACT-FILE.
+           COPY CEXT4000.
+      *
+       WORKING-STORAGE SECTION.
+       01  WS-SWITCHES.
+           05  WS-EOF-SW                        PIC X(01) VALUE 'N'.
+               88  WS-EOF                                 VALUE 'Y'.
+      *
+       01  WS-TAMMSTR-STATUS                    PIC X(02).
+           88  WS-TAMMSTR-OK                              VALUE '00'.
+           88  WS-TAMMSTR-EOF                             VALUE '10'.
+       01  WS-TAMEXT-STATUS                     PIC X(02).
+      *
+       01  WS-WORK-FIELDS.
+           05  WS-EXTRACT-CNT                   PIC 9(07) COMP VALUE 0.
+      *
+       PROCEDURE DIVISION.
+      *
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE  THRU 1000-EXIT.
+           PERFORM 2000-PROCESS-FILE THRU 2000-EXIT
+               UNTIL WS-EOF.
+           PERFORM 9000-TERMINATE   THRU 9000-EXIT.
+           STOP RUN.
+      *
+       1000-INITIALIZE.
+           OPEN INPUT  TAMRA-MASTER-FILE.
+           OPEN OUTPUT EXTRACT-FILE.
+           PERFORM 2100-READ-MASTER   THRU 2100-EXIT.
+       1000-EXIT.
+           EXIT.
+      *
+       2000-PROCESS-FILE.
+           PERFORM 2200-CHECK-MEC    THRU 2200-EXIT.
+           PERFORM 2100-READ-MASTER  THRU 2100-EXIT.
+       2000-EXIT.
+           EXIT.
+      *
+       2100-READ-MASTER.
+           READ TAMRA-MASTER-FILE NEXT RECORD
+               AT END
+                   SET WS-EOF TO TRUE
+           END-READ.
+       2100-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+      *    2200-CHECK-MEC - A POLICY GOES TO THE EXTRACT WHEN ITS      *
+      *    TAMRA STATUS SHOWS A MEC FAILURE OR IT HAS A RECORDED MEC   *
+      *    DATE, MATCHING THE SAME MEC TEST CRPT4010 USES             *
+      *****************************************************************
+       2200-CHECK-MEC.
+           IF WS-EOF
+               GO TO 2200-EXIT
+           END-IF.
+           IF CTAM-STAT-MEC-FAIL OR CTAM-POL-MEC-DT NOT = SPACES
+               PERFORM 2300-WRITE-EXTRACT THRU 2300-EXIT
+           END-IF.
+       2200-EXIT.
+           EXIT.
+      *
+       2300-WRITE-EXTRACT.
+           ADD 1 TO WS-EXTRACT-CNT.
+           MOVE CTAM-POL-ID               TO CEXT-POL-ID.
+           MOVE CTAM-DV-OWN-CLI-NM        TO CEXT-OWN-CLI-NM.
+           MOVE CTAM-TAMRA-NSP-AMT        TO CEXT-NSP-AMT.
+           MOVE CTAM-TAMRA-SUM-INS-AMT    TO CEXT-SUM-INS-AMT.
+           WRITE CEXT-EXTRACT-RECORD.
+       2300-EXIT.
+           EXIT.
+      *
+       9000-TERMINATE.
+           CLOSE TAMRA-MASTER-FILE.
+           CLOSE EXTRACT-FILE.
+           DISPLAY 'CRPT4030 - MEC DISTRIBUTION RECORDS EXTRACTED: '
+                   WS-EXTRACT-CNT.
+       9000-EXIT.
+           EXIT.
+      *****************************************************************
+      **                END OF PROGRAM                                **
+      *****************************************************************
