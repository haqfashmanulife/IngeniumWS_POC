@@ -0,0 +1,268 @@
+      *****************************************************************
+      **  PROGRAM:  CRPT4020                                         **
+      **  REMARKS:  1035 EXCHANGE DISBURSEMENT RECONCILIATION REPORT  **
+      **            MATCHES THE TAMRA MASTER'S MIR-TAMRA-1035-PD-AMT  **
+      **            AGAINST THE ACTUAL DISBURSEMENT FEED (CDSB4000),  **
+      **            BOTH IN POLICY ID ORDER, AND FLAGS ANY MISMATCH   **
+      *****************************************************************
+      ** DATE      AUTH.  DESCRIPTION                                **
+      **                                                             **
+      ** 2026-08-08 RAK   CREATED                                    **
+      ** 2026-08-08 RAK   DETAIL LINES NOW PRINT THE FULL POLICY ID   **
+      **                  (BASE AND SUFFIX) INSTEAD OF THE BASE ONLY, **
+      **                  AND WS-1035-PD-AMT-N/WS-DISB-AMT-N ARE      **
+      **                  WIDENED TO PIC S9(14)V99 SO THE 16-CHARACTER**
+      **                  SOURCE AMOUNTS ARE NOT HIGH-ORDER TRUNCATED **
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CRPT4020.
+       AUTHOR.        R A KELLER.
+       INSTALLATION.  HOME OFFICE SYSTEMS - POLICY ADMINISTRATION.
+       DATE-WRITTEN.  2026-08-08.
+       DATE-COMPILED.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.   IBM-370.
+       OBJECT-COMPUTER.   IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TAMRA-MASTER-FILE   ASSIGN TO TAMMSTR
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS SEQUENTIAL
+                  RECORD KEY IS CTAM-POL-ID
+                  FILE STATUS IS WS-TAMMSTR-STATUS.
+           SELECT DISBURSEMENT-FILE  ASSIGN TO TAMDISB
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-TAMDISB-STATUS.
+           SELECT RECON-RPT-FILE     ASSIGN TO DSBRPT
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-DSBRPT-STATUS.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TAMRA-MASTER-FILE.
+           COPY CTAM4000.
+      *
+       FD  DISBURSEMENT-FILE.
+           COPY CDSB4000.
+      *
+       FD  RECON-RPT-FILE.
+       01  RPT-LINE                            PIC X(132).
+      *
+       WORKING-STORAGE SECTION.
+       01  WS-SWITCHES.
+           05  WS-EOF-MSTR-SW                   PIC X(01) VALUE 'N'.
+               88  WS-EOF-MSTR                            VALUE 'Y'.
+           05  WS-EOF-DSB-SW                    PIC X(01) VALUE 'N'.
+               88  WS-EOF-DSB                             VALUE 'Y'.
+      *
+       01  WS-TAMMSTR-STATUS                    PIC X(02).
+           88  WS-TAMMSTR-OK                              VALUE '00'.
+           88  WS-TAMMSTR-EOF                             VALUE '10'.
+       01  WS-TAMDISB-STATUS                    PIC X(02).
+           88  WS-TAMDISB-EOF                             VALUE '10'.
+       01  WS-DSBRPT-STATUS                     PIC X(02).
+      *
+       01  WS-WORK-FIELDS.
+           05  WS-1035-PD-AMT-N                 PIC S9(14)V99.
+           05  WS-DISB-AMT-N                    PIC S9(14)V99.
+           05  WS-MISMATCH-CNT                  PIC 9(07) COMP VALUE 0.
+           05  WS-MISMATCH-CNT-D                PIC ZZZZZZ9.
+           05  WS-LINE-CNT                      PIC 9(03) COMP VALUE 0.
+           05  WS-PAGE-CNT                      PIC 9(05) COMP VALUE 0.
+      *
+       01  WS-HDG-LINE-1.
+           05  FILLER                           PIC X(10) VALUE SPACES.
+           05  FILLER                           PIC X(41)
+               VALUE '1035 EXCHANGE DISBURSEMENT RECONCILIATION'.
+           05  FILLER                           PIC X(07)
+               VALUE 'PAGE '.
+           05  WS-HDG-PAGE                      PIC ZZZZ9.
+      *
+       01  WS-HDG-LINE-2.
+           05  FILLER                           PIC X(10) VALUE SPACES.
+           05  FILLER                           PIC X(12)
+               VALUE 'POLICY ID'.
+           05  FILLER                           PIC X(16)
+               VALUE 'TAMRA 1035 AMT'.
+           05  FILLER                           PIC X(16)
+               VALUE 'DISBURSED AMT'.
+           05  FILLER                           PIC X(20)
+               VALUE 'EXCEPTION'.
+      *
+       01  WS-DETAIL-LINE.
+           05  FILLER                           PIC X(10) VALUE SPACES.
+           05  WS-D-POL-ID                      PIC X(10).
+           05  FILLER                           PIC X(02) VALUE SPACES.
+           05  WS-D-1035-AMT                    PIC X(16).
+           05  FILLER                           PIC X(02) VALUE SPACES.
+           05  WS-D-DISB-AMT                    PIC X(16).
+           05  FILLER                           PIC X(02) VALUE SPACES.
+           05  WS-D-REASON                      PIC X(24).
+      *
+       PROCEDURE DIVISION.
+      *
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE  THRU 1000-EXIT.
+           PERFORM 2000-PROCESS-MATCH THRU 2000-EXIT
+               UNTIL WS-EOF-MSTR AND WS-EOF-DSB.
+           PERFORM 9000-TERMINATE   THRU 9000-EXIT.
+           STOP RUN.
+      *
+       1000-INITIALIZE.
+           OPEN INPUT  TAMRA-MASTER-FILE.
+           OPEN INPUT  DISBURSEMENT-FILE.
+           OPEN OUTPUT RECON-RPT-FILE.
+           PERFORM 1100-WRITE-HEADINGS THRU 1100-EXIT.
+           PERFORM 2100-READ-MASTER    THRU 2100-EXIT.
+           PERFORM 2200-READ-DSB       THRU 2200-EXIT.
+       1000-EXIT.
+           EXIT.
+      *
+       1100-WRITE-HEADINGS.
+           ADD 1 TO WS-PAGE-CNT.
+           MOVE WS-PAGE-CNT TO WS-HDG-PAGE.
+           MOVE WS-HDG-LINE-1 TO RPT-LINE.
+           WRITE RPT-LINE.
+           MOVE WS-HDG-LINE-2 TO RPT-LINE.
+           WRITE RPT-LINE.
+           MOVE SPACES TO RPT-LINE.
+           WRITE RPT-LINE.
+           MOVE 0 TO WS-LINE-CNT.
+       1100-EXIT.
+           EXIT.
+      *
+       2100-READ-MASTER.
+           READ TAMRA-MASTER-FILE NEXT RECORD
+               AT END
+                   SET WS-EOF-MSTR TO TRUE
+           END-READ.
+       2100-EXIT.
+           EXIT.
+      *
+       2200-READ-DSB.
+           READ DISBURSEMENT-FILE
+               AT END
+                   SET WS-EOF-DSB TO TRUE
+           END-READ.
+       2200-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+      *    2000-PROCESS-MATCH - CLASSIC KEY MATCH-MERGE BETWEEN THE    *
+      *    TAMRA MASTER (BY CTAM-POL-ID) AND THE DISBURSEMENT FEED    *
+      *    (BY DSB-POL-ID), BOTH PRESORTED ASCENDING BY POLICY ID     *
+      *****************************************************************
+       2000-PROCESS-MATCH.
+           EVALUATE TRUE
+               WHEN WS-EOF-MSTR
+                   PERFORM 2400-DSB-ONLY THRU 2400-EXIT
+                   PERFORM 2200-READ-DSB THRU 2200-EXIT
+               WHEN WS-EOF-DSB
+                   PERFORM 2300-MSTR-ONLY THRU 2300-EXIT
+                   PERFORM 2100-READ-MASTER THRU 2100-EXIT
+               WHEN CTAM-POL-ID = DSB-POL-ID
+                   PERFORM 2500-COMPARE-AMOUNTS THRU 2500-EXIT
+                   PERFORM 2100-READ-MASTER THRU 2100-EXIT
+                   PERFORM 2200-READ-DSB    THRU 2200-EXIT
+               WHEN CTAM-POL-ID < DSB-POL-ID
+                   PERFORM 2300-MSTR-ONLY THRU 2300-EXIT
+                   PERFORM 2100-READ-MASTER THRU 2100-EXIT
+               WHEN OTHER
+                   PERFORM 2400-DSB-ONLY THRU 2400-EXIT
+                   PERFORM 2200-READ-DSB THRU 2200-EXIT
+           END-EVALUATE.
+       2000-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+      *    2300-MSTR-ONLY - THE TAMRA MASTER SHOWS A 1035 PAYMENT     *
+      *    AMOUNT BUT NO DISBURSEMENT RECORD WAS EVER RECEIVED FOR    *
+      *    THIS POLICY                                                *
+      *****************************************************************
+       2300-MSTR-ONLY.
+           MOVE 0 TO WS-1035-PD-AMT-N.
+           IF CTAM-TAMRA-1035-PD-AMT IS NUMERIC
+               MOVE CTAM-TAMRA-1035-PD-AMT TO WS-1035-PD-AMT-N
+           END-IF.
+           IF WS-1035-PD-AMT-N = 0
+               GO TO 2300-EXIT
+           END-IF.
+           MOVE SPACES TO WS-DETAIL-LINE.
+           MOVE CTAM-POL-ID                TO WS-D-POL-ID.
+           MOVE CTAM-TAMRA-1035-PD-AMT    TO WS-D-1035-AMT.
+           MOVE SPACES                    TO WS-D-DISB-AMT.
+           MOVE 'NO DISBURSEMENT RECORD' TO WS-D-REASON.
+           PERFORM 2600-WRITE-DETAIL THRU 2600-EXIT.
+       2300-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+      *    2400-DSB-ONLY - A DISBURSEMENT WAS RECEIVED FOR A POLICY   *
+      *    THAT IS NOT ON THE TAMRA MASTER AT ALL                     *
+      *****************************************************************
+       2400-DSB-ONLY.
+           MOVE SPACES TO WS-DETAIL-LINE.
+           MOVE DSB-POL-ID                 TO WS-D-POL-ID.
+           MOVE SPACES                    TO WS-D-1035-AMT.
+           MOVE DSB-DISB-AMT              TO WS-D-DISB-AMT.
+           MOVE 'POLICY NOT ON MASTER'    TO WS-D-REASON.
+           PERFORM 2600-WRITE-DETAIL THRU 2600-EXIT.
+       2400-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+      *    2500-COMPARE-AMOUNTS - BOTH A TAMRA MASTER RECORD AND A    *
+      *    DISBURSEMENT RECORD EXIST FOR THIS POLICY; FLAG IT ONLY IF *
+      *    THE AMOUNTS DO NOT AGREE                                   *
+      *****************************************************************
+       2500-COMPARE-AMOUNTS.
+           MOVE 0 TO WS-1035-PD-AMT-N.
+           MOVE 0 TO WS-DISB-AMT-N.
+           IF CTAM-TAMRA-1035-PD-AMT IS NUMERIC
+               MOVE CTAM-TAMRA-1035-PD-AMT TO WS-1035-PD-AMT-N
+           END-IF.
+           IF DSB-DISB-AMT IS NUMERIC
+               MOVE DSB-DISB-AMT TO WS-DISB-AMT-N
+           END-IF.
+           IF WS-1035-PD-AMT-N = WS-DISB-AMT-N
+               GO TO 2500-EXIT
+           END-IF.
+           MOVE SPACES TO WS-DETAIL-LINE.
+           MOVE CTAM-POL-ID                TO WS-D-POL-ID.
+           MOVE CTAM-TAMRA-1035-PD-AMT    TO WS-D-1035-AMT.
+           MOVE DSB-DISB-AMT              TO WS-D-DISB-AMT.
+           MOVE 'AMOUNT MISMATCH'         TO WS-D-REASON.
+           PERFORM 2600-WRITE-DETAIL THRU 2600-EXIT.
+       2500-EXIT.
+           EXIT.
+      *
+       2600-WRITE-DETAIL.
+           ADD 1 TO WS-MISMATCH-CNT.
+           IF WS-LINE-CNT >= 55
+               PERFORM 1100-WRITE-HEADINGS THRU 1100-EXIT
+           END-IF.
+           MOVE WS-DETAIL-LINE TO RPT-LINE.
+           WRITE RPT-LINE.
+           ADD 1 TO WS-LINE-CNT.
+       2600-EXIT.
+           EXIT.
+      *
+       9000-TERMINATE.
+           MOVE SPACES TO RPT-LINE.
+           WRITE RPT-LINE.
+           MOVE SPACES TO RPT-LINE.
+           MOVE WS-MISMATCH-CNT TO WS-MISMATCH-CNT-D.
+           STRING 'TOTAL EXCEPTIONS REPORTED: ' DELIMITED BY SIZE
+                  WS-MISMATCH-CNT-D DELIMITED BY SIZE
+                  INTO RPT-LINE.
+           WRITE RPT-LINE.
+           CLOSE TAMRA-MASTER-FILE.
+           CLOSE DISBURSEMENT-FILE.
+           CLOSE RECON-RPT-FILE.
+       9000-EXIT.
+           EXIT.
+      *****************************************************************
+      **                END OF PROGRAM                                **
+      *****************************************************************
