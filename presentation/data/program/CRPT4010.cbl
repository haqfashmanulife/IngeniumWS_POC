@@ -0,0 +1,213 @@
+      *****************************************************************
+      **  PROGRAM:  CRPT4010                                         **
+      **  REMARKS:  TAMRA/MEC DAILY EXCEPTION REPORT                  **
+      **            LISTS EVERY POLICY WHOSE CUMULATIVE 7-PAY        **
+      **            PREMIUM HAS CROSSED THE 7-PAY LIMIT OR WHOSE      **
+      **            MIR-TAMRA-STAT-CD SHOWS A MEC FAILURE, SORTED     **
+      **            BY MIR-POL-ID, FOR ROUTING TO COMPLIANCE          **
+      *****************************************************************
+      ** DATE      AUTH.  DESCRIPTION                                **
+      **                                                             **
+      ** 2026-08-08 RAK   CREATED                                    **
+      ** 2026-08-08 RAK   DETAIL LINE NOW PRINTS THE FULL MIR-POL-ID  **
+      **                  (BASE AND SUFFIX) INSTEAD OF THE BASE ONLY  **
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CRPT4010.
+       AUTHOR.        R A KELLER.
+       INSTALLATION.  HOME OFFICE SYSTEMS - POLICY ADMINISTRATION.
+       DATE-WRITTEN.  2026-08-08.
+       DATE-COMPILED.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.   IBM-370.
+       OBJECT-COMPUTER.   IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TAMRA-MASTER-FILE   ASSIGN TO TAMMSTR
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS SEQUENTIAL
+                  RECORD KEY IS CTAM-POL-ID
+                  FILE STATUS IS WS-TAMMSTR-STATUS.
+           SELECT EXCEPTION-RPT-FILE  ASSIGN TO MECRPT
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-MECRPT-STATUS.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TAMRA-MASTER-FILE.
+           COPY CTAM4000.
+      *
+       FD  EXCEPTION-RPT-FILE.
+       01  RPT-LINE                            PIC X(132).
+      *
+       WORKING-STORAGE SECTION.
+       01  WS-SWITCHES.
+           05  WS-EOF-SW                        PIC X(01) VALUE 'N'.
+               88  WS-EOF                                 VALUE 'Y'.
+      *
+       01  WS-TAMMSTR-STATUS                    PIC X(02).
+           88  WS-TAMMSTR-OK                              VALUE '00'.
+           88  WS-TAMMSTR-EOF                             VALUE '10'.
+       01  WS-MECRPT-STATUS                     PIC X(02).
+      *
+       01  WS-WORK-FIELDS.
+           05  WS-7PAY-ANN-AMT-N                PIC S9(15)V99.
+           05  WS-7PAY-CUM-AMT-N                PIC S9(17)V99.
+           05  WS-EXCEPT-CNT                    PIC 9(07) COMP VALUE 0.
+           05  WS-EXCEPT-CNT-D                   PIC ZZZZZZ9.
+           05  WS-LINE-CNT                      PIC 9(03) COMP VALUE 0.
+           05  WS-PAGE-CNT                      PIC 9(05) COMP VALUE 0.
+           05  WS-CURRENT-DATE                  PIC 9(08).
+      *
+       01  WS-HDG-LINE-1.
+           05  FILLER                           PIC X(10) VALUE SPACES.
+           05  FILLER                           PIC X(40)
+               VALUE 'TAMRA / MEC DAILY EXCEPTION REPORT'.
+           05  FILLER                           PIC X(07)
+               VALUE 'PAGE '.
+           05  WS-HDG-PAGE                      PIC ZZZZ9.
+      *
+       01  WS-HDG-LINE-2.
+           05  FILLER                           PIC X(10) VALUE SPACES.
+           05  FILLER                           PIC X(12)
+               VALUE 'POLICY ID'.
+           05  FILLER                           PIC X(14)
+               VALUE '7PAY-ANN-AMT'.
+           05  FILLER                           PIC X(16)
+               VALUE '7PAY-CUM-AMT'.
+           05  FILLER                           PIC X(12)
+               VALUE 'MEC DATE'.
+           05  FILLER                           PIC X(10)
+               VALUE 'STAT CD'.
+           05  FILLER                           PIC X(18)
+               VALUE 'EXCEPTION REASON'.
+      *
+       01  WS-DETAIL-LINE.
+           05  FILLER                           PIC X(10) VALUE SPACES.
+           05  WS-D-POL-ID                      PIC X(10).
+           05  FILLER                           PIC X(02) VALUE SPACES.
+           05  WS-D-7PAY-ANN-AMT                PIC X(17).
+           05  FILLER                           PIC X(02) VALUE SPACES.
+           05  WS-D-7PAY-CUM-AMT                PIC X(19).
+           05  FILLER                           PIC X(02) VALUE SPACES.
+           05  WS-D-MEC-DT                      PIC X(10).
+           05  FILLER                           PIC X(02) VALUE SPACES.
+           05  WS-D-STAT-CD                     PIC X(01).
+           05  FILLER                           PIC X(05) VALUE SPACES.
+           05  WS-D-REASON                      PIC X(20).
+      *
+       PROCEDURE DIVISION.
+      *
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE  THRU 1000-EXIT.
+           PERFORM 2000-PROCESS-FILE THRU 2000-EXIT
+               UNTIL WS-EOF.
+           PERFORM 9000-TERMINATE   THRU 9000-EXIT.
+           STOP RUN.
+      *
+       1000-INITIALIZE.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+           OPEN INPUT  TAMRA-MASTER-FILE.
+           OPEN OUTPUT EXCEPTION-RPT-FILE.
+           PERFORM 1100-WRITE-HEADINGS THRU 1100-EXIT.
+           PERFORM 2100-READ-MASTER    THRU 2100-EXIT.
+       1000-EXIT.
+           EXIT.
+      *
+       1100-WRITE-HEADINGS.
+           ADD 1 TO WS-PAGE-CNT.
+           MOVE WS-PAGE-CNT TO WS-HDG-PAGE.
+           MOVE WS-HDG-LINE-1 TO RPT-LINE.
+           WRITE RPT-LINE.
+           MOVE WS-HDG-LINE-2 TO RPT-LINE.
+           WRITE RPT-LINE.
+           MOVE SPACES TO RPT-LINE.
+           WRITE RPT-LINE.
+           MOVE 0 TO WS-LINE-CNT.
+       1100-EXIT.
+           EXIT.
+      *
+       2000-PROCESS-FILE.
+           PERFORM 2200-CHECK-EXCEPTION THRU 2200-EXIT.
+           PERFORM 2100-READ-MASTER     THRU 2100-EXIT.
+       2000-EXIT.
+           EXIT.
+      *
+       2100-READ-MASTER.
+           READ TAMRA-MASTER-FILE NEXT RECORD
+               AT END
+                   SET WS-EOF TO TRUE
+           END-READ.
+       2100-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+      *    2200-CHECK-EXCEPTION - A POLICY IS AN EXCEPTION WHEN THE   *
+      *    CUMULATIVE 7-PAY PREMIUM HAS CROSSED THE 7-PAY LIMIT (I.E. *
+      *    IS GREATER THAN OR EQUAL TO THE ANNUAL 7-PAY LIMIT) OR     *
+      *    THE TAMRA STATUS CODE SHOWS A MEC FAILURE                  *
+      *****************************************************************
+       2200-CHECK-EXCEPTION.
+           IF WS-EOF
+               GO TO 2200-EXIT
+           END-IF.
+           MOVE 0 TO WS-7PAY-ANN-AMT-N.
+           MOVE 0 TO WS-7PAY-CUM-AMT-N.
+           IF CTAM-TAMRA-7PAY-ANN-AMT IS NUMERIC
+               MOVE CTAM-TAMRA-7PAY-ANN-AMT TO WS-7PAY-ANN-AMT-N
+           END-IF.
+           IF CTAM-TAMRA-7PAY-CUM-AMT IS NUMERIC
+               MOVE CTAM-TAMRA-7PAY-CUM-AMT TO WS-7PAY-CUM-AMT-N
+           END-IF.
+           IF (WS-7PAY-CUM-AMT-N >= WS-7PAY-ANN-AMT-N
+                   AND WS-7PAY-ANN-AMT-N > 0)
+                   OR CTAM-STAT-MEC-FAIL
+                   OR CTAM-POL-MEC-DT NOT = SPACES
+               PERFORM 2300-WRITE-EXCEPTION THRU 2300-EXIT
+           END-IF.
+       2200-EXIT.
+           EXIT.
+      *
+       2300-WRITE-EXCEPTION.
+           ADD 1 TO WS-EXCEPT-CNT.
+           IF WS-LINE-CNT >= 55
+               PERFORM 1100-WRITE-HEADINGS THRU 1100-EXIT
+           END-IF.
+           MOVE SPACES TO WS-DETAIL-LINE.
+           MOVE CTAM-POL-ID                TO WS-D-POL-ID.
+           MOVE CTAM-TAMRA-7PAY-ANN-AMT TO WS-D-7PAY-ANN-AMT.
+           MOVE CTAM-TAMRA-7PAY-CUM-AMT TO WS-D-7PAY-CUM-AMT.
+           MOVE CTAM-POL-MEC-DT        TO WS-D-MEC-DT.
+           MOVE CTAM-TAMRA-STAT-CD     TO WS-D-STAT-CD.
+           EVALUATE TRUE
+               WHEN CTAM-STAT-MEC-FAIL
+                   MOVE 'MEC FAILURE' TO WS-D-REASON
+               WHEN WS-7PAY-CUM-AMT-N >= WS-7PAY-ANN-AMT-N
+                   MOVE '7-PAY LIMIT CROSSED' TO WS-D-REASON
+               WHEN OTHER
+                   MOVE 'MEC DATE PRESENT' TO WS-D-REASON
+           END-EVALUATE.
+           MOVE WS-DETAIL-LINE TO RPT-LINE.
+           WRITE RPT-LINE.
+           ADD 1 TO WS-LINE-CNT.
+       2300-EXIT.
+           EXIT.
+      *
+       9000-TERMINATE.
+           MOVE SPACES TO RPT-LINE.
+           WRITE RPT-LINE.
+           MOVE SPACES TO RPT-LINE.
+           MOVE WS-EXCEPT-CNT TO WS-EXCEPT-CNT-D.
+           STRING 'TOTAL EXCEPTIONS REPORTED: ' DELIMITED BY SIZE
+                  WS-EXCEPT-CNT-D DELIMITED BY SIZE
+                  INTO RPT-LINE.
+           WRITE RPT-LINE.
+           CLOSE TAMRA-MASTER-FILE.
+           CLOSE EXCEPTION-RPT-FILE.
+       9000-EXIT.
+           EXIT.
+      *****************************************************************
+      **                END OF PROGRAM                                **
+      *****************************************************************
