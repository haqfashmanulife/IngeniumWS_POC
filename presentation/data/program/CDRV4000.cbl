@@ -0,0 +1,205 @@
+      *****************************************************************
+      **  PROGRAM:  CDRV4000                                         **
+      **  REMARKS:  MASS TAMRA RECALCULATION DRIVER                  **
+      **            DRIVES CSOM4000 FOR EVERY POLICY ON THE TAMRA     **
+      **            MASTER, CHECKPOINTING THE LAST POLICY SUCCESS-    **
+      **            FULLY PROCESSED SO A FAILED OR ABENDED RUN CAN    **
+      **            BE RESTARTED WITHOUT REPROCESSING FROM THE TOP    **
+      *****************************************************************
+      ** DATE      AUTH.  DESCRIPTION                                **
+      **                                                             **
+      ** 2026-08-08 RAK   CREATED                                    **
+      ** 2026-08-08 RAK   CHECKPOINT RECORD NOW ALSO CARRIES THE     **
+      **                  LAST SUCCESSFUL CALL'S MIR-RETRN-CD        **
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CDRV4000.
+       AUTHOR.        R A KELLER.
+       INSTALLATION.  HOME OFFICE SYSTEMS - POLICY ADMINISTRATION.
+       DATE-WRITTEN.  2026-08-08.
+       DATE-COMPILED.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.   IBM-370.
+       OBJECT-COMPUTER.   IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TAMRA-MASTER-FILE   ASSIGN TO TAMMSTR
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS CTAM-POL-ID
+                  FILE STATUS IS WS-TAMMSTR-STATUS.
+           SELECT CHECKPOINT-FILE    ASSIGN TO TAMCKPT
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS CCKP-BUS-FCN-ID
+                  FILE STATUS IS WS-TAMCKPT-STATUS.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TAMRA-MASTER-FILE.
+           COPY CTAM4000.
+      *
+       FD  CHECKPOINT-FILE.
+           COPY CCKP4000.
+      *
+       WORKING-STORAGE SECTION.
+       01  WS-SWITCHES.
+           05  WS-EOF-SW                        PIC X(01) VALUE 'N'.
+               88  WS-EOF                                 VALUE 'Y'.
+           05  WS-CKPT-FOUND-SW                 PIC X(01) VALUE 'N'.
+               88  WS-CKPT-FOUND                          VALUE 'Y'.
+      *
+       01  WS-TAMMSTR-STATUS                    PIC X(02).
+           88  WS-TAMMSTR-OK                              VALUE '00'.
+           88  WS-TAMMSTR-EOF                             VALUE '10'.
+           88  WS-TAMMSTR-KEY-NOT-FOUND                   VALUE '23'.
+       01  WS-TAMCKPT-STATUS                    PIC X(02).
+           88  WS-TAMCKPT-OK                              VALUE '00'.
+           88  WS-TAMCKPT-NOT-FOUND                       VALUE '23'.
+           88  WS-TAMCKPT-NEW-FILE                  VALUE '35', '05'.
+      *
+       01  WS-WORK-FIELDS.
+           05  WS-JOB-ID                        PIC X(04) VALUE 'TRCL'.
+           05  WS-PROCESSED-CNT                 PIC 9(07) COMP VALUE 0.
+           05  WS-SINCE-CKPT-CNT                PIC 9(07) COMP VALUE 0.
+           05  WS-CKPT-INTERVAL                 PIC 9(07) COMP
+                                                      VALUE 100.
+           05  WS-DATE-YYYYMMDD                 PIC 9(08).
+      *
+           COPY CCWM4000.
+      *
+       PROCEDURE DIVISION.
+      *
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE   THRU 1000-EXIT.
+           PERFORM 2000-PROCESS-FILE THRU 2000-EXIT
+               UNTIL WS-EOF.
+           PERFORM 9000-TERMINATE    THRU 9000-EXIT.
+           STOP RUN.
+      *
+      *****************************************************************
+      *    1000-INITIALIZE - OPEN THE MASTER AND CHECKPOINT FILES,    *
+      *    AND IF A CHECKPOINT ALREADY EXISTS FOR THIS JOB, START     *
+      *    THE MASTER PAST THE LAST POLICY THAT RAN CLEAN LAST TIME   *
+      *****************************************************************
+       1000-INITIALIZE.
+           OPEN I-O CHECKPOINT-FILE.
+           IF WS-TAMCKPT-NEW-FILE
+               OPEN OUTPUT CHECKPOINT-FILE
+               CLOSE CHECKPOINT-FILE
+               OPEN I-O CHECKPOINT-FILE
+           END-IF.
+           OPEN INPUT TAMRA-MASTER-FILE.
+           MOVE WS-JOB-ID TO CCKP-BUS-FCN-ID.
+           READ CHECKPOINT-FILE
+               INVALID KEY
+                   MOVE 'N' TO WS-CKPT-FOUND-SW
+               NOT INVALID KEY
+                   MOVE 'Y' TO WS-CKPT-FOUND-SW
+           END-READ.
+           IF WS-CKPT-FOUND
+               MOVE CCKP-LAST-POL-ID TO CTAM-POL-ID
+               START TAMRA-MASTER-FILE KEY GREATER THAN CTAM-POL-ID
+                   INVALID KEY
+                       SET WS-EOF TO TRUE
+               END-START
+           END-IF.
+           IF NOT WS-EOF
+               PERFORM 2100-READ-MASTER THRU 2100-EXIT
+           END-IF.
+       1000-EXIT.
+           EXIT.
+      *
+       2000-PROCESS-FILE.
+           PERFORM 2200-RECALC-POLICY THRU 2200-EXIT.
+           ADD 1 TO WS-PROCESSED-CNT.
+           ADD 1 TO WS-SINCE-CKPT-CNT.
+           IF WS-SINCE-CKPT-CNT >= WS-CKPT-INTERVAL
+               PERFORM 3000-WRITE-CHECKPOINT THRU 3000-EXIT
+           END-IF.
+           PERFORM 2100-READ-MASTER THRU 2100-EXIT.
+       2000-EXIT.
+           EXIT.
+      *
+       2100-READ-MASTER.
+           READ TAMRA-MASTER-FILE NEXT RECORD
+               AT END
+                   SET WS-EOF TO TRUE
+           END-READ.
+       2100-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+      *    2200-RECALC-POLICY - RE-DRIVE CSOM4000 WITH THE POLICY'S   *
+      *    OWN CURRENT SNAPSHOT SO ANY UPDATED TAMRA RULES ARE RE-    *
+      *    APPLIED; THE LAST POLICY ID TO COME BACK CLEAN IS WHAT     *
+      *    GETS CHECKPOINTED                                          *
+      *****************************************************************
+       2200-RECALC-POLICY.
+           IF WS-EOF
+               GO TO 2200-EXIT
+           END-IF.
+           SET MIR-BUS-FCN-TAMRA-UPD  TO TRUE.
+           MOVE CTAM-POL-ID               TO MIR-POL-ID.
+           MOVE CTAM-DV-OWN-CLI-NM        TO MIR-DV-OWN-CLI-NM.
+           MOVE CTAM-TAMRA-EFF-DT         TO MIR-TAMRA-EFF-DT.
+           MOVE CTAM-TAMRA-ACB-AMT        TO MIR-TAMRA-ACB-AMT.
+           MOVE CTAM-TAMRA-7PAY-ANN-AMT   TO MIR-TAMRA-7PAY-ANN-AMT.
+           MOVE CTAM-TAMRA-CV-AMT         TO MIR-TAMRA-CV-AMT.
+           MOVE CTAM-TAMRA-7PAY-CUM-AMT   TO MIR-TAMRA-7PAY-CUM-AMT.
+           MOVE CTAM-POL-MATRL-CHNG-DT    TO MIR-POL-MATRL-CHNG-DT.
+           MOVE CTAM-POL-MEC-DT           TO MIR-POL-MEC-DT.
+           MOVE CTAM-TAMRA-NSP-AMT        TO MIR-TAMRA-NSP-AMT.
+           MOVE CTAM-TAMRA-1035-PD-AMT    TO MIR-TAMRA-1035-PD-AMT.
+           MOVE CTAM-POL-7PAY-ANN-AMT     TO MIR-POL-7PAY-ANN-AMT.
+           MOVE CTAM-POL-7PAY-CUM-AMT     TO MIR-POL-7PAY-CUM-AMT.
+           MOVE CTAM-POL-ISS-EFF-DT       TO MIR-POL-ISS-EFF-DT.
+           MOVE CTAM-TAMRA-REASN-CD       TO MIR-TAMRA-REASN-CD.
+           MOVE CTAM-TAMRA-STAT-CD        TO MIR-TAMRA-STAT-CD.
+           MOVE CTAM-TAMRA-SUM-INS-AMT    TO MIR-TAMRA-SUM-INS-AMT.
+           CALL 'CSOM4000' USING MIR-PARM-AREA MIR-BULK-PARM-AREA.
+           IF MIR-RETRN-OK OR MIR-RETRN-PARTIAL
+               MOVE CTAM-POL-ID TO CCKP-LAST-POL-ID
+           END-IF.
+       2200-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+      *    3000-WRITE-CHECKPOINT - RECORD THE LAST POLICY SUCCESS-    *
+      *    FULLY PROCESSED SO A RESTART RESUMES PAST IT               *
+      *****************************************************************
+       3000-WRITE-CHECKPOINT.
+           MOVE WS-JOB-ID                 TO CCKP-BUS-FCN-ID.
+           ACCEPT WS-DATE-YYYYMMDD FROM DATE YYYYMMDD.
+           STRING WS-DATE-YYYYMMDD (1:4) '-'
+                  WS-DATE-YYYYMMDD (5:2) '-'
+                  WS-DATE-YYYYMMDD (7:2)
+                  DELIMITED BY SIZE INTO CCKP-RUN-DT.
+           ACCEPT CCKP-RUN-TM FROM TIME.
+           MOVE WS-PROCESSED-CNT          TO CCKP-CNT-PROCESSED.
+           MOVE MIR-RETRN-CD              TO CCKP-LAST-RETRN-CD.
+           IF WS-CKPT-FOUND
+               REWRITE CCKP-CHECKPOINT-RECORD
+           ELSE
+               WRITE CCKP-CHECKPOINT-RECORD
+               SET WS-CKPT-FOUND TO TRUE
+           END-IF.
+           MOVE 0 TO WS-SINCE-CKPT-CNT.
+       3000-EXIT.
+           EXIT.
+      *
+       9000-TERMINATE.
+           IF WS-SINCE-CKPT-CNT > 0
+               PERFORM 3000-WRITE-CHECKPOINT THRU 3000-EXIT
+           END-IF.
+           CLOSE TAMRA-MASTER-FILE.
+           CLOSE CHECKPOINT-FILE.
+           DISPLAY 'CDRV4000 - POLICIES RECALCULATED: '
+                   WS-PROCESSED-CNT.
+       9000-EXIT.
+           EXIT.
+      *****************************************************************
+      **                END OF PROGRAM                                **
+      *****************************************************************
