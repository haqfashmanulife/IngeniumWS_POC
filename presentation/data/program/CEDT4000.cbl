@@ -0,0 +1,190 @@
+      *****************************************************************
+      **  PROGRAM:  CEDT4000                                         **
+      **  REMARKS:  FIELD-LEVEL EDIT VALIDATION FOR CSOM4000          **
+      **            RUNS AHEAD OF THE TAMRA BUSINESS LOGIC AND        **
+      **            RETURNS A SPECIFIC REASON CODE FOR THE FIRST      **
+      **            FIELD THAT FAILS EDIT, IN MIR-EDIT-RSN-CD         **
+      *****************************************************************
+      ** DATE      AUTH.  DESCRIPTION                                **
+      **                                                             **
+      ** 2026-08-08 RAK   CREATED                                    **
+      ** 2026-08-08 RAK   ADDED POL-ID NUMERIC CHECK, CCYY-MM-DD     **
+      **                  FORMAT/ORDERING CHECKS FOR TAMRA-EFF-DT,   **
+      **                  POL-ISS-EFF-DT, POL-MATRL-CHNG-DT AND      **
+      **                  POL-MEC-DT, AND A REASN-CD CODE-SET CHECK  **
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CEDT4000.
+       AUTHOR.        R A KELLER.
+       INSTALLATION.  HOME OFFICE SYSTEMS - POLICY ADMINISTRATION.
+       DATE-WRITTEN.  2026-08-08.
+       DATE-COMPILED.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.   IBM-370.
+       OBJECT-COMPUTER.   IBM-370.
+      *
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-WORK-FIELDS.
+           05  WS-EDIT-DATE                    PIC X(10).
+           05  WS-EDIT-MM                      PIC 9(02).
+           05  WS-EDIT-DD                      PIC 9(02).
+           05  WS-DATE-VALID-SW                PIC X(01).
+               88  WS-DATE-VALID                         VALUE 'Y'.
+      *
+       LINKAGE SECTION.
+           COPY CCWM4000.
+      *
+       PROCEDURE DIVISION USING MIR-PARM-AREA.
+      *
+       0000-MAINLINE.
+           SET MIR-EDIT-OK TO TRUE.
+           PERFORM 1000-EDIT-POL-ID THRU 1000-EXIT.
+           IF MIR-EDIT-OK AND MIR-BUS-FCN-TAMRA-UPD
+               PERFORM 2000-EDIT-COMMON-FIELDS THRU 2000-EXIT
+           END-IF.
+           GOBACK.
+      *
+      *****************************************************************
+      *    1000-EDIT-POL-ID - THE POLICY ID IS REQUIRED FOR EVERY      *
+      *    FUNCTION CSOM4000 SUPPORTS                                  *
+      *****************************************************************
+       1000-EDIT-POL-ID.
+           IF MIR-POL-ID-BASE = SPACES
+               SET MIR-EDIT-POL-ID-MISSING TO TRUE
+           END-IF.
+           IF MIR-EDIT-OK AND MIR-POL-ID-BASE NOT NUMERIC
+               SET MIR-EDIT-POL-ID-NOT-NUMERIC TO TRUE
+           END-IF.
+       1000-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+      *    2000-EDIT-COMMON-FIELDS - VALIDATE THE FIELDS THAT ONLY     *
+      *    APPLY TO AN UPDATE.  EACH CHECK IS SKIPPED ONCE ONE OF THE  *
+      *    EARLIER CHECKS HAS ALREADY FAILED                           *
+      *****************************************************************
+       2000-EDIT-COMMON-FIELDS.
+           IF MIR-TAMRA-EFF-DT = SPACES
+               SET MIR-EDIT-EFF-DT-MISSING TO TRUE
+               GO TO 2000-EXIT
+           END-IF.
+           MOVE MIR-TAMRA-EFF-DT TO WS-EDIT-DATE.
+           PERFORM 9000-VALIDATE-DATE-FORMAT THRU 9000-EXIT.
+           IF NOT WS-DATE-VALID
+               SET MIR-EDIT-EFF-DT-INVALID TO TRUE
+               GO TO 2000-EXIT
+           END-IF.
+           IF MIR-POL-ISS-EFF-DT = SPACES
+               SET MIR-EDIT-ISS-EFF-DT-MISSING TO TRUE
+               GO TO 2000-EXIT
+           END-IF.
+           MOVE MIR-POL-ISS-EFF-DT TO WS-EDIT-DATE.
+           PERFORM 9000-VALIDATE-DATE-FORMAT THRU 9000-EXIT.
+           IF NOT WS-DATE-VALID
+               SET MIR-EDIT-ISS-EFF-DT-INVALID TO TRUE
+               GO TO 2000-EXIT
+           END-IF.
+           IF MIR-POL-ISS-EFF-DT > MIR-TAMRA-EFF-DT
+               SET MIR-EDIT-ISS-EFF-DT-AFTER-OTHER TO TRUE
+               GO TO 2000-EXIT
+           END-IF.
+           IF MIR-POL-MATRL-CHNG-DT NOT = SPACES
+               MOVE MIR-POL-MATRL-CHNG-DT TO WS-EDIT-DATE
+               PERFORM 9000-VALIDATE-DATE-FORMAT THRU 9000-EXIT
+               IF NOT WS-DATE-VALID
+                   SET MIR-EDIT-MATRL-CHNG-DT-INVALID TO TRUE
+                   GO TO 2000-EXIT
+               END-IF
+               IF MIR-POL-ISS-EFF-DT > MIR-POL-MATRL-CHNG-DT
+                   SET MIR-EDIT-ISS-EFF-DT-AFTER-OTHER TO TRUE
+                   GO TO 2000-EXIT
+               END-IF
+           END-IF.
+           IF MIR-POL-MEC-DT NOT = SPACES
+               MOVE MIR-POL-MEC-DT TO WS-EDIT-DATE
+               PERFORM 9000-VALIDATE-DATE-FORMAT THRU 9000-EXIT
+               IF NOT WS-DATE-VALID
+                   SET MIR-EDIT-MEC-DT-INVALID TO TRUE
+                   GO TO 2000-EXIT
+               END-IF
+               IF MIR-POL-ISS-EFF-DT > MIR-POL-MEC-DT
+                   SET MIR-EDIT-ISS-EFF-DT-AFTER-OTHER TO TRUE
+                   GO TO 2000-EXIT
+               END-IF
+           END-IF.
+           IF MIR-TAMRA-REASN-CD NOT = 'M'
+              AND MIR-TAMRA-REASN-CD NOT = 'R'
+               SET MIR-EDIT-REASN-CD-INVALID TO TRUE
+               GO TO 2000-EXIT
+           END-IF.
+           IF MIR-TAMRA-STAT-CD NOT = 'P'
+              AND MIR-TAMRA-STAT-CD NOT = 'F'
+               SET MIR-EDIT-STAT-CD-INVALID TO TRUE
+               GO TO 2000-EXIT
+           END-IF.
+           IF MIR-TAMRA-ACB-AMT NOT NUMERIC
+               SET MIR-EDIT-ACB-AMT-INVALID TO TRUE
+               GO TO 2000-EXIT
+           END-IF.
+           IF MIR-TAMRA-7PAY-ANN-AMT NOT NUMERIC
+               SET MIR-EDIT-7PAY-ANN-AMT-INVALID TO TRUE
+               GO TO 2000-EXIT
+           END-IF.
+           IF MIR-TAMRA-CV-AMT NOT NUMERIC
+               SET MIR-EDIT-CV-AMT-INVALID TO TRUE
+               GO TO 2000-EXIT
+           END-IF.
+           IF MIR-TAMRA-7PAY-CUM-AMT NOT NUMERIC
+               SET MIR-EDIT-7PAY-CUM-AMT-INVALID TO TRUE
+               GO TO 2000-EXIT
+           END-IF.
+           IF MIR-TAMRA-NSP-AMT NOT NUMERIC
+               SET MIR-EDIT-NSP-AMT-INVALID TO TRUE
+               GO TO 2000-EXIT
+           END-IF.
+           IF MIR-TAMRA-1035-PD-AMT NOT NUMERIC
+               SET MIR-EDIT-1035-PD-AMT-INVALID TO TRUE
+               GO TO 2000-EXIT
+           END-IF.
+           IF MIR-POL-7PAY-ANN-AMT NOT NUMERIC
+               SET MIR-EDIT-POL-7PAY-ANN-AMT-INVALID TO TRUE
+               GO TO 2000-EXIT
+           END-IF.
+           IF MIR-POL-7PAY-CUM-AMT NOT NUMERIC
+               SET MIR-EDIT-POL-7PAY-CUM-AMT-INVALID TO TRUE
+               GO TO 2000-EXIT
+           END-IF.
+           IF MIR-TAMRA-SUM-INS-AMT NOT NUMERIC
+               SET MIR-EDIT-SUM-INS-AMT-INVALID TO TRUE
+               GO TO 2000-EXIT
+           END-IF.
+       2000-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+      *    9000-VALIDATE-DATE-FORMAT - CHECK WS-EDIT-DATE FOR A       *
+      *    VALID CCYY-MM-DD PICTURE, SETTING WS-DATE-VALID-SW.  THE   *
+      *    CALLER MOVES THE FIELD TO BE CHECKED INTO WS-EDIT-DATE     *
+      *    BEFORE PERFORMING THIS PARAGRAPH                           *
+      *****************************************************************
+       9000-VALIDATE-DATE-FORMAT.
+           MOVE 'N' TO WS-DATE-VALID-SW.
+           IF WS-EDIT-DATE (5:1) = '-' AND WS-EDIT-DATE (8:1) = '-'
+              AND WS-EDIT-DATE (1:4) IS NUMERIC
+              AND WS-EDIT-DATE (6:2) IS NUMERIC
+              AND WS-EDIT-DATE (9:2) IS NUMERIC
+               MOVE WS-EDIT-DATE (6:2) TO WS-EDIT-MM
+               MOVE WS-EDIT-DATE (9:2) TO WS-EDIT-DD
+               IF WS-EDIT-MM >= 1 AND WS-EDIT-MM <= 12
+                  AND WS-EDIT-DD >= 1 AND WS-EDIT-DD <= 31
+                   SET WS-DATE-VALID TO TRUE
+               END-IF
+           END-IF.
+       9000-EXIT.
+           EXIT.
+      *****************************************************************
+      **                END OF PROGRAM                                **
+      *****************************************************************
